@@ -1,51 +1,155 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PARKING.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 INPUT-LINE               PIC X(50).
-       01 A                        PIC 9(3).
-       01 B                        PIC 9(3).
-       01 C                        PIC 9(3).
-       01 X                        PIC 9(3).
-       01 Y                        PIC 9(3).
-       01 T                        PIC 9(5).
-       01 RESULT                   PIC Z(5).
-       
-       01 INTERVALS.
-           05 INTERVAL PIC 9(1) VALUE 0 OCCURS 100 TIMES INDEXED BY I.
-
-       PROCEDURE DIVISION.
-           ACCEPT INPUT-LINE.
-           UNSTRING INPUT-LINE DELIMITED BY SPACE INTO A, B, C.
-
-           MULTIPLY 2 BY B;
-           MULTIPLY 3 BY C;
-
-           PERFORM PARK 3 TIMES.
-
-           MOVE 0 TO T.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 100
-               IF INTERVAL(I) = 1 THEN
-                   ADD A TO T
-               END-IF
-
-               IF INTERVAL(I) = 2 THEN
-                   ADD B TO T
-               END-IF
-
-               IF INTERVAL(I) = 3 THEN
-                   ADD C TO T
-               END-IF
-           END-PERFORM.
-
-           MOVE T TO RESULT.
-           DISPLAY RESULT.
-       STOP RUN.
-
-       PARK.
-           ACCEPT INPUT-LINE.
-           UNSTRING INPUT-LINE DELIMITED BY SPACE INTO X, Y.
-           PERFORM VARYING I FROM X BY 1 UNTIL I = Y
-               ADD 1 TO INTERVAL(I)
-           END-PERFORM.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PARKING.
+000300 AUTHOR. R-HALVORSEN.
+000400 INSTALLATION. GARAGE-OPERATIONS.
+000500 DATE-WRITTEN. 2019-07-20.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2019-07-20  RH   ORIGINAL VERSION - EXACTLY THREE VEHICLES,
+001000*                    RATES A/B/C HARDCODED FOR THE 1/2/3-CAR
+001100*                    OVERLAP TIERS, 100-UNIT INTERVAL TABLE,
+001200*                    ABSTRACT INTERVAL NUMBERS IN/OUT, TOTAL-ONLY
+001300*                    OUTPUT.
+001400*   2026-08-09  RH   VEHICLE COUNT NOW READ FROM THE INPUT
+001500*                    INSTEAD OF FIXED AT 3; THE OVERLAP-TIER
+001600*                    RATE TABLE IS SIZED TO MATCH SO AN ARBITRARY
+001700*                    NUMBER OF VEHICLES CAN OVERLAP A GIVEN SLOT.
+001800*   2026-08-09  RH   INTERVAL TABLE WIDENED FROM 100 UNITS TO
+001900*                    1440 SO A FULL 24-HOUR DAY CAN BE BILLED AT
+002000*                    MINUTE GRANULARITY.
+002100*   2026-08-09  RH   PARK NOW READS HH:MM ARRIVAL/DEPARTURE
+002200*                    CLOCK TIMES OFF THE GATE LOG AND CONVERTS
+002300*                    THEM TO MINUTE-OF-DAY INTERVAL NUMBERS
+002400*                    INTERNALLY.
+002500*   2026-08-09  RH   ADDED AN ITEMIZED RECEIPT BREAKDOWN SHOWING
+002600*                    UNITS BILLED, RATE, AND AMOUNT FOR EACH
+002700*                    OVERLAP TIER, NOT JUST THE GRAND TOTAL.
+002750*   2026-08-09  RH   OUTPUT NOW LEADS WITH THE RUN DATE.
+002760*   2026-08-09  RH   1000-PARK NOW HANDLES A TICKET THAT SPANS
+002770*                    MIDNIGHT (DEPARTURE CLOCK TIME EARLIER THAN
+002780*                    ARRIVAL) BY MARKING THE INTERVAL TABLE IN
+002790*                    TWO PASSES INSTEAD OF WALKING PAST ITS END.
+002800*--------------------------------------------------------------
+002900
+003000 DATA DIVISION.
+003100 WORKING-STORAGE SECTION.
+003150 01  RUN-DATE                 PIC 9(8).
+003200 01  NUM-VEHICLES             PIC 9(2) COMP.
+003300 01  TIER                     PIC 9(2) COMP.
+003400
+003500 01  INPUT-LINE               PIC X(50).
+003600 01  ARRIVE-TOKEN             PIC X(5).
+003700 01  DEPART-TOKEN             PIC X(5).
+003800 01  ARR-HH                   PIC 9(2).
+003900 01  ARR-MM                   PIC 9(2).
+004000 01  DEP-HH                   PIC 9(2).
+004100 01  DEP-MM                   PIC 9(2).
+004200 01  X                        PIC 9(4) COMP.
+004300 01  Y                        PIC 9(4) COMP.
+004400
+004500 01  T                        PIC 9(7)V9(2).
+004600 01  RESULT                   PIC Z(7).99.
+004700
+004800*--------------------------------------------------------------
+004900* ONE RATE/UNIT-COUNT/AMOUNT PER OVERLAP TIER (1 VEHICLE IN THE
+005000* SLOT, 2 OVERLAPPING, 3 OVERLAPPING, AND SO ON UP TO THE NUMBER
+005100* OF VEHICLES ON THE TICKET). EACH TIER'S RATE IS PRE-MULTIPLIED
+005200* BY ITS TIER NUMBER, THE SAME WAY THE ORIGINAL PROGRAM DOUBLED
+005300* AND TREBLED ITS TWO-CAR AND THREE-CAR RATES. THE TABLE IS
+005400* FIXED AT 99 TIERS (WELL PAST ANY REALISTIC OVERLAP COUNT FOR
+005500* ONE BAY) RATHER THAN SIZED OFF NUM-VEHICLES, SINCE EVERY TIER
+005600* IS INDEXED OFF THE SAME COUNT AND IS USED BY BOTH SUBSCRIPTED
+005700* ACCESS AND ADD/MULTIPLY IN THE SAME PASS.
+005800*--------------------------------------------------------------
+005900 01  BILLING-TIERS.
+006000     05  TIER-RATE            PIC 9(5)V9(2) OCCURS 99 TIMES
+006100                              INDEXED BY TX.
+006200     05  TIER-UNITS           PIC 9(5) VALUE 0 OCCURS 99 TIMES.
+006300     05  TIER-AMOUNT          PIC 9(7)V9(2) VALUE 0
+006400                              OCCURS 99 TIMES.
+006500
+006600*--------------------------------------------------------------
+006700* ONE SLOT PER MINUTE OF A 24-HOUR DAY; EACH SLOT COUNTS HOW
+006800* MANY VEHICLES WERE PARKED DURING THAT MINUTE.
+006900*--------------------------------------------------------------
+007000 01  INTERVALS.
+006900     05  INTERVAL             PIC 9(2) VALUE 0 OCCURS 1440 TIMES
+007000                              INDEXED BY I.
+007100
+007200 PROCEDURE DIVISION.
+007300 0000-MAINLINE.
+007350     ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+007400     ACCEPT NUM-VEHICLES.
+007500
+007600     PERFORM VARYING TX FROM 1 BY 1 UNTIL TX > NUM-VEHICLES
+007700         ACCEPT TIER-RATE(TX)
+007800         MULTIPLY TX BY TIER-RATE(TX)
+007900     END-PERFORM.
+008000
+008100     PERFORM 1000-PARK NUM-VEHICLES TIMES.
+008200
+008300     PERFORM VARYING I FROM 1 BY 1 UNTIL I > 1440
+008400         IF INTERVAL(I) > 0 THEN
+008500             ADD 1 TO TIER-UNITS(INTERVAL(I))
+008600         END-IF
+008700     END-PERFORM.
+008800
+008900     MOVE 0 TO T.
+009000     PERFORM VARYING TIER FROM 1 BY 1 UNTIL TIER > NUM-VEHICLES
+009100         MULTIPLY TIER-UNITS(TIER) BY TIER-RATE(TIER)
+009200             GIVING TIER-AMOUNT(TIER)
+009300         ADD TIER-AMOUNT(TIER) TO T
+009400     END-PERFORM.
+009500
+009600     MOVE T TO RESULT.
+009700     DISPLAY RUN-DATE, " ", RESULT.
+009800
+009900     PERFORM 2000-PRINT-BREAKDOWN.
+010000     STOP RUN.
+010100
+010200*--------------------------------------------------------------
+010300* READ ONE VEHICLE'S HH:MM ARRIVAL/DEPARTURE TIMES OFF THE GATE
+010400* LOG AND MARK EVERY MINUTE IT OCCUPIED IN THE INTERVAL TABLE. A
+010450* DEPARTURE CLOCK TIME EARLIER THAN THE ARRIVAL MEANS THE TICKET
+010460* CROSSED MIDNIGHT, SO THE MARK RUNS TO THE END OF THE TABLE AND
+010470* PICKS UP AGAIN AT MINUTE 1 INSTEAD OF WALKING PAST ITS END.
+010500*--------------------------------------------------------------
+010600 1000-PARK.
+010700     ACCEPT INPUT-LINE.
+010800     UNSTRING INPUT-LINE DELIMITED BY SPACE
+010900         INTO ARRIVE-TOKEN, DEPART-TOKEN.
+011000
+011100     UNSTRING ARRIVE-TOKEN DELIMITED BY ":" INTO ARR-HH, ARR-MM.
+011200     UNSTRING DEPART-TOKEN DELIMITED BY ":" INTO DEP-HH, DEP-MM.
+011300
+011400     COMPUTE X = ARR-HH * 60 + ARR-MM + 1.
+011500     COMPUTE Y = DEP-HH * 60 + DEP-MM + 1.
+011510
+011520     IF Y < X THEN
+011530         PERFORM VARYING I FROM X BY 1 UNTIL I > 1440
+011540             ADD 1 TO INTERVAL(I)
+011550         END-PERFORM
+011560         PERFORM VARYING I FROM 1 BY 1 UNTIL I = Y
+011570             ADD 1 TO INTERVAL(I)
+011580         END-PERFORM
+011590     ELSE
+011700         PERFORM VARYING I FROM X BY 1 UNTIL I = Y
+011800             ADD 1 TO INTERVAL(I)
+011900         END-PERFORM
+011910     END-IF.
+012000 1000-EXIT.
+012100     EXIT.
+012200
+012300*--------------------------------------------------------------
+012400* RECEIPT-STYLE BREAKDOWN OF HOW MANY TIME UNITS WERE BILLED AT
+012500* EACH OVERLAP TIER'S RATE, AND THE RESULTING AMOUNT.
+012600*--------------------------------------------------------------
+012700 2000-PRINT-BREAKDOWN.
+012800     PERFORM VARYING TIER FROM 1 BY 1 UNTIL TIER > NUM-VEHICLES
+012900         DISPLAY RUN-DATE, " TIER ", TIER, " UNITS ",
+012950             TIER-UNITS(TIER), " RATE ", TIER-RATE(TIER),
+013100             " AMOUNT ", TIER-AMOUNT(TIER)
+013200     END-PERFORM.
+013300 2000-EXIT.
+013400     EXIT.

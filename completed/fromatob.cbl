@@ -1,36 +1,131 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FROMATOB.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 INPUT-LINE               PIC X(50).
-       01 A                        PIC 9(10).
-       01 B                        PIC 9(10).
-       01 R                        PIC 9(10).
-       01 OPS                      PIC 9(10).
-       01 RESULT                   PIC Z(9)9.
-
-       PROCEDURE DIVISION.
-           ACCEPT INPUT-LINE.
-           UNSTRING INPUT-LINE DELIMITED BY SPACE INTO A, B.
-
-           MOVE 0 TO OPS
-           IF A > B THEN
-               PERFORM UNTIL A <= B
-                   DIVIDE A BY 2 GIVING A REMAINDER R
-                   
-                   IF R = 1 THEN   
-                       ADD 1 TO A
-                       ADD 1 TO OPS
-                   END-IF
-
-                   ADD 1 TO OPS
-               END-PERFORM
-           END-IF.
-
-           SUBTRACT A FROM B.
-           ADD B TO OPS.
-
-           MOVE OPS TO RESULT.
-           DISPLAY RESULT.
-       STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. FROMATOB.
+000300 AUTHOR. R-HALVORSEN.
+000400 INSTALLATION. BATCH-ARITHMETIC.
+000500 DATE-WRITTEN. 2020-02-14.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2020-02-14  RH   ORIGINAL VERSION - ONE A/B PAIR PER RUN,
+001000*                    OPERATION COUNT ONLY, A AND B PIC 9(10).
+001100*   2026-08-09  RH   NOW BATCHES A LEADING CASE COUNT OF A/B
+001200*                    PAIRS THROUGH ONE RUN, THE SAME WAY
+001300*                    POPULARVOTE BATCHES RACES.
+001400*   2026-08-09  RH   EACH CASE NOW LOGS THE OPERATION SEQUENCE
+001500*                    (EACH HALVING AND EACH "ADD 1 TO MAKE EVEN"
+001600*                    STEP, PLUS THE FINAL RUN OF +1'S COLLAPSED
+001700*                    INTO ONE COUNTED STEP) INSTEAD OF JUST THE
+001800*                    OPERATION COUNT.
+001900*   2026-08-09  RH   WIDENED A AND B PAST PIC 9(10) TO PIC 9(18)
+002000*                    FOR LARGER INPUT PAIRS.
+002050*   2026-08-09  RH   EVERY OUTPUT LINE NOW LEADS WITH THE RUN
+002060*                    DATE.
+002070*   2026-08-09  RH   WIDENED OP-LOG'S FIXED 100-ENTRY TABLE TO AN
+002080*                    OCCURS ... DEPENDING ON SIZED FOR THE TRUE
+002090*                    WORST CASE -- THE OLD "AT MOST ABOUT SIXTY-
+002091*                    FOUR STEPS" COMMENT ONLY COUNTED HALVINGS,
+002092*                    NOT THE "ADD 1" STEP THAT CAN PRECEDE EACH
+002093*                    ONE, WHICH CAN DOUBLE THE ENTRY COUNT.
+002100*--------------------------------------------------------------
+002200
+002300 DATA DIVISION.
+002400 WORKING-STORAGE SECTION.
+002450 01  RUN-DATE                 PIC 9(8).
+002500 01  CASES                    PIC 9(5).
+002600 01  INPUT-LINE               PIC X(50).
+002700 01  A                        PIC 9(18).
+002800 01  B                        PIC 9(18).
+002900 01  R                        PIC 9(1).
+003000 01  OPS                      PIC 9(18).
+003100 01  OP-COUNT                 PIC 9(3) COMP VALUE 0.
+003200 01  I                        PIC 9(3) COMP.
+003300 01  RESULT                   PIC Z(17)9.
+003400
+003500*--------------------------------------------------------------
+003600* ONE ENTRY PER PRIMITIVE OPERATION APPLIED TO GET FROM A TO B.
+003700* THE RUN OF A'S HALVINGS IS AT MOST ABOUT SIXTY STEPS FOR AN
+003800* 18-DIGIT A (LOG2 OF 9(18)), BUT EACH HALVING CAN BE PRECEDED
+003900* BY ITS OWN "ADD 1" STEP (WHEN A IS ODD), SO THE HALVING RUN
+004000* CAN LOG UP TO TWO ENTRIES PER STEP, EACH LOGGED INDIVIDUALLY;
+004100* THE FINAL CLOSING GAP BETWEEN A AND B CAN ITSELF BE UP TO 18
+004150* DIGITS, SO THAT GAP IS LOGGED AS ONE STEP CARRYING ITS OWN
+004160* COUNT RATHER THAN ONE LOG ENTRY PER INCREMENT. OP-ENTRY IS
+004170* SIZED TO 200 TO STAY COMFORTABLY PAST THE ~121-ENTRY WORST
+004180* CASE (UP TO 120 HALVING/ADD-1 STEPS PLUS THE CLOSING GAP).
+004200*--------------------------------------------------------------
+004400 01  OP-LOG.
+004500     05  OP-ENTRY             OCCURS 1 TO 200 TIMES
+004550                              DEPENDING ON OP-COUNT.
+004600         10  OP-NAME          PIC X(5).
+004700         10  OP-AMOUNT        PIC 9(18).
+004800
+004900 PROCEDURE DIVISION.
+005000 0000-MAINLINE.
+005050     ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+005100     ACCEPT CASES.
+005200     PERFORM 1000-CONVERT UNTIL CASES = 0.
+005300     STOP RUN.
+005400
+005500*--------------------------------------------------------------
+005600* WORK OUT AND LOG THE OPERATION SEQUENCE FOR ONE A/B PAIR.
+005700*--------------------------------------------------------------
+005800 1000-CONVERT.
+005900     ACCEPT INPUT-LINE.
+006000     UNSTRING INPUT-LINE DELIMITED BY SPACE INTO A, B.
+006100
+006200     MOVE 0 TO OPS.
+006300     MOVE 0 TO OP-COUNT.
+006400
+006500     IF A > B THEN
+006600         PERFORM UNTIL A <= B
+006700             DIVIDE A BY 2 GIVING A REMAINDER R
+006800
+006900             IF R = 1 THEN
+007000                 ADD 1 TO A
+007100                 ADD 1 TO OPS
+007200                 ADD 1 TO OP-COUNT
+007300                 MOVE "ADD1" TO OP-NAME(OP-COUNT)
+007400                 MOVE 1 TO OP-AMOUNT(OP-COUNT)
+007500             END-IF
+007600
+007700             ADD 1 TO OPS
+007800             ADD 1 TO OP-COUNT
+007900             MOVE "HALVE" TO OP-NAME(OP-COUNT)
+008000             MOVE 1 TO OP-AMOUNT(OP-COUNT)
+008100         END-PERFORM
+008200     END-IF.
+008300
+008400     SUBTRACT A FROM B.
+008500     ADD B TO OPS.
+008600     IF B > 0 THEN
+008700         ADD 1 TO OP-COUNT
+008800         MOVE "ADDN" TO OP-NAME(OP-COUNT)
+008900         MOVE B TO OP-AMOUNT(OP-COUNT)
+009000     END-IF.
+009100
+009200     MOVE OPS TO RESULT.
+009300     DISPLAY RUN-DATE, " ", RESULT.
+009400     PERFORM 2000-PRINT-SEQUENCE.
+009500
+009600     SUBTRACT 1 FROM CASES.
+009700 1000-EXIT.
+009800     EXIT.
+009900
+010000*--------------------------------------------------------------
+010100* PRINT THE LOGGED OPERATION SEQUENCE FOR THE CASE JUST SOLVED.
+010200*--------------------------------------------------------------
+010300 2000-PRINT-SEQUENCE.
+010400     PERFORM VARYING I FROM 1 BY 1 UNTIL I > OP-COUNT
+010500         IF OP-NAME(I) = "ADD1" THEN
+010600             DISPLAY RUN-DATE, "   ADD 1"
+010700         ELSE
+010800             IF OP-NAME(I) = "HALVE" THEN
+010900                 DISPLAY RUN-DATE, "   HALVE"
+011000             ELSE
+011100                 MOVE OP-AMOUNT(I) TO RESULT
+011200                 DISPLAY RUN-DATE, "   ADD 1 X ", RESULT
+011300             END-IF
+011400         END-IF
+011500     END-PERFORM.
+011600 2000-EXIT.
+011700     EXIT.

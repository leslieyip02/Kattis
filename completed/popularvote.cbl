@@ -1,74 +1,242 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. POPULARVOTE.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 CASES                    PIC 9(3).
-       01 CANDIDATES               PIC 9(2).
-       01 COUNTER                  PIC 9(2).
-       01 VOTES                    PIC 9(5).
-       01 WINNER                   PIC 9(2).
-       01 TIED                     PIC 9(1).
-       01 MOST-VOTES               PIC S9(5).
-       01 TOTAL-VOTES              PIC 9(6).
-       01 RATIO                    PIC 9(3)V9(8).
-
-       01 I                        PIC 9(1).
-       01 J                        PIC 9(1).
-       01 RESULT                   PIC X(2).
-
-       PROCEDURE DIVISION.
-           ACCEPT CASES.
-           PERFORM COUNT-VOTES UNTIL CASES = 0.
-       STOP RUN.
-
-       COUNT-VOTES.
-           MOVE -1 TO MOST-VOTES.
-           MOVE 0 TO TOTAL-VOTES.
-           MOVE 0 TO TIED.
-           MOVE 1 TO COUNTER.
-
-           ACCEPT CANDIDATES.
-           PERFORM UNTIL COUNTER > CANDIDATES
-               ACCEPT VOTES
-
-               IF VOTES = MOST-VOTES then 
-                   MOVE 1 TO TIED
-               END-IF
-
-               IF VOTES > MOST-VOTES THEN
-                   MOVE COUNTER TO WINNER
-                   MOVE VOTES TO MOST-VOTES
-                   MOVE 0 TO TIED
-               END-IF
-
-               ADD VOTES TO TOTAL-VOTES
-               ADD 1 TO COUNTER
-           END-PERFORM.
-
-           IF TIED EQUALS 0 THEN
-               DIVIDE MOST-VOTES BY TOTAL-VOTES
-                   GIVING RATIO
-
-               MOVE WINNER TO RESULT
-               
-               IF WINNER > 9 THEN
-                   MOVE 1 TO I
-                   MOVE 2 TO J
-               ELSE
-                   MOVE 2 TO I
-                   MOVE 1 TO J
-               END-IF
-
-               IF RATIO > 0.5 THEN
-                   DISPLAY "majority winner ", RESULT(I:J)
-               ELSE
-                   DISPLAY "minority winner ", RESULT(I:J)
-               END-IF
-           END-IF.
-
-           IF TIED EQUALS 1 THEN
-               DISPLAY "no winner"
-           END-IF.
-
-           SUBTRACT 1 FROM CASES.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. POPULARVOTE.
+000300 AUTHOR. R-HALVORSEN.
+000400 INSTALLATION. ELECTION-TABULATION.
+000500 DATE-WRITTEN. 2019-09-03.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2019-09-03  RH   ORIGINAL VERSION - CANDIDATES IDENTIFIED
+001000*                    ONLY BY A BARE BALLOT-POSITION INDEX,
+001100*                    WINNER-ONLY OUTPUT, CANDIDATES PIC 9(2) AND
+001200*                    VOTES PIC 9(5).
+001300*   2026-08-09  RH   EACH CANDIDATE NOW CARRIES A NAME READ OFF
+001400*                    THE BALLOT FEED SO REPORTS CAN BE LABELLED
+001500*                    INSTEAD OF KEYED OFF BALLOT POSITION.
+001600*   2026-08-09  RH   ADDED A FULL PER-CANDIDATE TALLY REPORT
+001700*                    (VOTES AND SHARE OF TOTAL) ALONGSIDE THE
+001800*                    WINNER LINE.
+001900*   2026-08-09  RH   WINNER REPORT NOW NAMES THE RUNNER-UP AND
+002000*                    THE MARGIN OF VICTORY OVER THEM.
+002100*   2026-08-09  RH   WIDENED CANDIDATES TO PIC 9(3) AND VOTES TO
+002200*                    PIC 9(7) -- THE ORIGINAL WIDTHS WERE TOO
+002300*                    NARROW FOR A LARGE FIELD OR A HIGH-TURNOUT
+002400*                    RACE.
+002500*   2026-08-09  RH   A TIE FOR THE LEAD NOW PRODUCES A STRUCTURED
+002600*                    RECOUNT EXCEPTION RECORD NAMING THE TIED
+002700*                    CANDIDATES INSTEAD OF A BARE "NO WINNER"
+002800*                    LINE.
+002850*   2026-08-09  RH   EVERY OUTPUT LINE NOW LEADS WITH THE RUN
+002860*                    DATE.
+002870*   2026-08-09  RH   A TIE FOR THE LEAD NOW ALSO CALLS THE
+002880*                    COMMON EXCPTRPT SUBPROGRAM, ALONGSIDE THE
+002890*                    EXISTING STRUCTURED RECOUNT RECORD, SO THE
+002895*                    STEP POSTS THE SHARED EXCEPTION RETURN CODE.
+002891*   2026-08-09  RH   WIDENED CANDIDATE-ENTRY'S OCCURS UPPER BOUND
+002892*                    TO 999 TO MATCH CANDIDATES' OWN PIC 9(3)
+002893*                    RANGE -- IT WAS STILL CAPPED AT 100.
+002894*   2026-08-09  RH   THE RECOUNT EXCEPTION NOW ALSO NAMES THE
+002895*                    CASE NUMBER IT WAS RAISED ON.
+002896*   2026-08-09  RH   THE RECOUNT EXCEPTION ONLY EVER NAMED THE
+002897*                    FIRST TWO CANDIDATES FOUND TIED AT THE TOP,
+002898*                    EVEN WHEN TIE-COUNT WAS 3 OR MORE. REPLACED
+002899*                    TIE-CANDIDATE-1/2 WITH A TIE-ENTRY TABLE
+002901*                    DEPENDING ON TIE-COUNT SO EVERY TIED
+002902*                    CANDIDATE IS NAMED.
+002910*--------------------------------------------------------------
+003000
+003100 DATA DIVISION.
+003200 WORKING-STORAGE SECTION.
+003220 COPY EXCPTREC.
+003250 01  RUN-DATE                 PIC 9(8).
+003300 01  CASES                    PIC 9(3).
+003350 01  CASE-NUMBER              PIC 9(3) COMP VALUE 0.
+003360 01  CASE-NUMBER-DISP         PIC 9(3).
+003400 01  CANDIDATES               PIC 9(3) COMP.
+003500 01  COUNTER                  PIC 9(3) COMP.
+003600 01  TOTAL-VOTES              PIC 9(9).
+003700 01  RATIO                    PIC 9(3)V9(8).
+003800 01  CAND-PCT                 PIC 9(3)V9(2).
+003900
+004000 01  MOST-VOTES               PIC S9(7).
+004100 01  SECOND-VOTES             PIC S9(7).
+004200 01  WINNER-INDEX             PIC 9(3) COMP VALUE 0.
+004300 01  RUNNERUP-INDEX           PIC 9(3) COMP VALUE 0.
+004400 01  MARGIN                   PIC 9(7).
+004500 01  TIE-COUNT                PIC 9(3) COMP.
+004510 01  TIE-COUNT-DISP           PIC 9(3).
+004520 01  TIE-I                    PIC 9(3) COMP.
+004800
+004900 01  RESULT                   PIC Z(6)9.
+005000 01  PCT-RESULT               PIC ZZ9.99.
+005100
+005200*--------------------------------------------------------------
+005300* ONE NAME AND ONE VOTE COUNT PER CANDIDATE ON THE BALLOT. UPPER
+005350* BOUND MATCHES CANDIDATES' OWN PIC 9(3) RANGE.
+005400*--------------------------------------------------------------
+005500 01  CANDIDATE-TABLE.
+005600     05  CANDIDATE-ENTRY  OCCURS 1 TO 999 TIMES
+005700                          DEPENDING ON CANDIDATES.
+005800         10  CANDIDATE-NAME   PIC X(20).
+005900         10  CANDIDATE-VOTES  PIC 9(7).
+005910
+005920*--------------------------------------------------------------
+005930* ONE ENTRY PER CANDIDATE TIED AT THE TOP VOTE COUNT, FOR
+005940* 3000-PRINT-RECOUNT-EXCEPTION -- UPPER BOUND MATCHES CANDIDATES'
+005950* OWN PIC 9(3) RANGE SINCE EVERY CANDIDATE ON THE BALLOT COULD
+005960* CONCEIVABLY TIE.
+005970*--------------------------------------------------------------
+005980 01  TIE-TABLE.
+005990     05  TIE-ENTRY        OCCURS 1 TO 999 TIMES
+006000                          DEPENDING ON TIE-COUNT.
+006010         10  TIE-CANDIDATE-INDEX  PIC 9(3) COMP.
+006000
+006100 PROCEDURE DIVISION.
+006200 0000-MAINLINE.
+006250     ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+006300     ACCEPT CASES.
+006400     PERFORM 1000-COUNT-VOTES UNTIL CASES = 0.
+006500     STOP RUN.
+006600
+006700*--------------------------------------------------------------
+006800* TABULATE ONE RACE: READ EVERY CANDIDATE'S NAME AND VOTE
+006900* COUNT, FIND THE WINNER AND RUNNER-UP, PRINT THE FULL TALLY,
+007000* AND REPORT EITHER THE WINNER OR A RECOUNT EXCEPTION.
+007100*--------------------------------------------------------------
+007200 1000-COUNT-VOTES.
+007250     ADD 1 TO CASE-NUMBER.
+007300     MOVE 0 TO TOTAL-VOTES.
+007400     ACCEPT CANDIDATES.
+007500
+007600     PERFORM VARYING COUNTER FROM 1 BY 1
+007700             UNTIL COUNTER > CANDIDATES
+007800         ACCEPT CANDIDATE-NAME(COUNTER)
+007900         ACCEPT CANDIDATE-VOTES(COUNTER)
+008000         ADD CANDIDATE-VOTES(COUNTER) TO TOTAL-VOTES
+008100     END-PERFORM.
+008200
+008300     PERFORM 1500-FIND-WINNER.
+008400     PERFORM 2000-PRINT-TALLY.
+008500
+008600     IF TIE-COUNT > 1 THEN
+008700         PERFORM 3000-PRINT-RECOUNT-EXCEPTION
+008800     ELSE
+008900         PERFORM 1800-PRINT-WINNER
+009000     END-IF.
+009100
+009200     SUBTRACT 1 FROM CASES.
+009300 1000-EXIT.
+009400     EXIT.
+009500
+009600*--------------------------------------------------------------
+009700* FIND THE WINNER AND RUNNER-UP BY VOTE COUNT, THEN COUNT HOW
+009800* MANY CANDIDATES SHARE THE TOP VOTE COUNT (MORE THAN ONE MEANS
+009900* A TIE FOR THE LEAD). TIE-ENTRY NAMES EVERY CANDIDATE FOUND TIED
+010000* AT THE TOP, FOR THE RECOUNT EXCEPTION.
+010100*--------------------------------------------------------------
+010200 1500-FIND-WINNER.
+010300     MOVE -1 TO MOST-VOTES.
+010400     MOVE -1 TO SECOND-VOTES.
+010500     MOVE 0 TO WINNER-INDEX.
+010600     MOVE 0 TO RUNNERUP-INDEX.
+010700
+010800     PERFORM VARYING COUNTER FROM 1 BY 1
+010900             UNTIL COUNTER > CANDIDATES
+011000         IF CANDIDATE-VOTES(COUNTER) > MOST-VOTES THEN
+011100             MOVE MOST-VOTES TO SECOND-VOTES
+011200             MOVE WINNER-INDEX TO RUNNERUP-INDEX
+011300             MOVE COUNTER TO WINNER-INDEX
+011400             MOVE CANDIDATE-VOTES(COUNTER) TO MOST-VOTES
+011500         ELSE
+011600             IF CANDIDATE-VOTES(COUNTER) > SECOND-VOTES THEN
+011700                 MOVE COUNTER TO RUNNERUP-INDEX
+011800                 MOVE CANDIDATE-VOTES(COUNTER) TO SECOND-VOTES
+011900             END-IF
+012000         END-IF
+012100     END-PERFORM.
+012200
+012300     IF SECOND-VOTES < 0 THEN
+012400         MOVE 0 TO SECOND-VOTES
+012500     END-IF.
+012600     COMPUTE MARGIN = MOST-VOTES - SECOND-VOTES.
+012700
+012800     MOVE 0 TO TIE-COUNT.
+013100     PERFORM VARYING COUNTER FROM 1 BY 1
+013200             UNTIL COUNTER > CANDIDATES
+013300         IF CANDIDATE-VOTES(COUNTER) = MOST-VOTES THEN
+013400             ADD 1 TO TIE-COUNT
+013450             MOVE COUNTER TO TIE-CANDIDATE-INDEX(TIE-COUNT)
+014200         END-IF
+014300     END-PERFORM.
+014400 1500-EXIT.
+014500     EXIT.
+014600
+014700*--------------------------------------------------------------
+014800* FULL PER-CANDIDATE TALLY: NAME, RAW VOTE COUNT, AND SHARE OF
+014900* THE TOTAL VOTE, FOR EVERY CANDIDATE ON THE BALLOT.
+015000*--------------------------------------------------------------
+015100 2000-PRINT-TALLY.
+015200     PERFORM VARYING COUNTER FROM 1 BY 1
+015300             UNTIL COUNTER > CANDIDATES
+015400         COMPUTE CAND-PCT =
+015500             CANDIDATE-VOTES(COUNTER) / TOTAL-VOTES * 100
+015600         MOVE CANDIDATE-VOTES(COUNTER) TO RESULT
+015700         MOVE CAND-PCT TO PCT-RESULT
+015800         DISPLAY RUN-DATE, " ", CANDIDATE-NAME(COUNTER), " ",
+015850             RESULT, " VOTES ", PCT-RESULT, " PCT"
+016000     END-PERFORM.
+016100 2000-EXIT.
+016200     EXIT.
+016300
+016400*--------------------------------------------------------------
+016500* NO TIE FOR THE LEAD -- REPORT THE WINNER, WHETHER THEY HOLD A
+016600* MAJORITY OR ONLY A PLURALITY, THE RUNNER-UP, AND THE MARGIN
+016700* OF VICTORY BETWEEN THEM.
+016800*--------------------------------------------------------------
+016900 1800-PRINT-WINNER.
+017000     DIVIDE MOST-VOTES BY TOTAL-VOTES GIVING RATIO.
+017100
+017200     IF RATIO > 0.5 THEN
+017300         DISPLAY RUN-DATE, " MAJORITY WINNER ",
+017310             CANDIDATE-NAME(WINNER-INDEX)
+017400     ELSE
+017500         DISPLAY RUN-DATE, " MINORITY WINNER ",
+017510             CANDIDATE-NAME(WINNER-INDEX)
+017600     END-IF.
+017700
+017800     IF RUNNERUP-INDEX > 0 THEN
+017900         MOVE MARGIN TO RESULT
+018000         DISPLAY RUN-DATE, " RUNNER-UP ",
+018050             CANDIDATE-NAME(RUNNERUP-INDEX),
+018100             " MARGIN ", RESULT
+018200     END-IF.
+018300 1800-EXIT.
+018400     EXIT.
+018500
+018600*--------------------------------------------------------------
+018700* TWO OR MORE CANDIDATES SHARE THE TOP VOTE COUNT -- NO WINNER
+018800* CAN BE CERTIFIED. REPORT A STRUCTURED RECOUNT EXCEPTION RECORD
+018900* NAMING THE CASE AND EVERY TIED CANDIDATE (NOT JUST THE FIRST
+018920* TWO FOUND) INSTEAD OF A BARE "NO WINNER" LINE.
+019000*--------------------------------------------------------------
+019100 3000-PRINT-RECOUNT-EXCEPTION.
+019150     MOVE CASE-NUMBER TO CASE-NUMBER-DISP.
+019200     MOVE MOST-VOTES TO RESULT.
+019300     DISPLAY RUN-DATE, " EXCEPTION RECOUNT-REQUIRED".
+019350     DISPLAY RUN-DATE, "    CASE             ", CASE-NUMBER-DISP.
+019400     DISPLAY RUN-DATE, "    CANDIDATES-TIED  ", TIE-COUNT.
+019410     PERFORM VARYING TIE-I FROM 1 BY 1 UNTIL TIE-I > TIE-COUNT
+019420         DISPLAY RUN-DATE, "    CANDIDATE        ",
+019430             CANDIDATE-NAME(TIE-CANDIDATE-INDEX(TIE-I))
+019440     END-PERFORM.
+019700     DISPLAY RUN-DATE, "    TIED-VOTES       ", RESULT.
+019710     MOVE RUN-DATE TO EXCPT-RUN-DATE.
+019720     MOVE "POPULARVOTE" TO EXCPT-PROGRAM.
+019730     MOVE "TIE" TO EXCPT-CODE.
+019740     MOVE TIE-COUNT TO TIE-COUNT-DISP.
+019745     STRING "CASE ", CASE-NUMBER-DISP, " RECOUNT-REQUIRED ",
+019746         TIE-COUNT-DISP, " CANDIDATES TIED"
+019747         DELIMITED BY SIZE INTO EXCPT-TEXT.
+019760     CALL "EXCPTRPT" USING EXCEPTION-RECORD.
+019800 3000-EXIT.
+019900     EXIT.

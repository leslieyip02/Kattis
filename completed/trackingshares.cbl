@@ -1,65 +1,164 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TRACKINGSHARES.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 C                        PIC 9(2).
-       01 K                        PIC 9(2).
-       01 N                        PIC 9(4).
-       01 D                        PIC 9(3).
-       01 I                        PIC 9(3).
-       01 J                        PIC 9(3).
-       01 INPUT-LINE               PIC X(50).
-       01 COMPANY-INDEX            PIC 9(2).
-       01 RECORDED                 PIC 9(1).
-       01 DAY-SUM                  PIC 9(8).
-       01 RESULT                   PIC Z(8).
-
-       01 SHARES.
-           05 COMPANY-SHARES OCCURS 1 TO 20 TIMES DEPENDING ON C.
-               10 SHARE-RECORD PIC 9(8) VALUE 0 OCCURS 365 TIMES.
-
-       01 COMPANIES.
-           05 HELD PIC 9(8) VALUE 0 OCCURS 1 TO 20 TIMES DEPENDING ON C.
-
-       PROCEDURE DIVISION.
-           ACCEPT C.
-           
-           MOVE 1 TO COMPANY-INDEX.
-           PERFORM ADD-ENTRY UNTIL COMPANY-INDEX > C.
-
-           PERFORM PRINT-RESULT VARYING J FROM 1 BY 1 UNTIL J > 365.
-       STOP RUN.
-
-       ADD-ENTRY.
-           ACCEPT K.
-           PERFORM UNTIL K = 0
-               ACCEPT INPUT-LINE
-               UNSTRING INPUT-LINE DELIMITED BY SPACE INTO N, D
-               MOVE N TO SHARE-RECORD(COMPANY-INDEX, D)
-
-               SUBTRACT 1 FROM K
-           END-PERFORM.
-
-           ADD 1 TO COMPANY-INDEX.
-
-       PRINT-RESULT.   
-           MOVE 0 TO RECORDED.
-
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > C
-               IF SHARE-RECORD(I, J) > 0 THEN
-                   MOVE 1 TO RECORDED
-                   MOVE SHARE-RECORD(I, J) TO HELD(I)
-               END-IF
-           END-PERFORM.
-
-           IF RECORDED = 1 THEN
-               MOVE 0 TO DAY-SUM
-               PERFORM VARYING I FROM 1 BY 1 UNTIL I > C 
-                   ADD HELD(I) TO DAY-SUM
-               END-PERFORM
-
-               MOVE DAY-SUM TO RESULT
-
-               DISPLAY RESULT, " " WITH NO ADVANCING 
-           END-IF.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. TRACKINGSHARES.
+000300 AUTHOR. R-HALVORSEN.
+000400 INSTALLATION. PORTFOLIO-ACCOUNTING.
+000500 DATE-WRITTEN. 2019-06-11.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2019-06-11  RH   ORIGINAL VERSION - ANONYMOUS COMPANY INDEX,
+001000*                    SHARE COUNT ONLY, 365-DAY TABLE, ONLY DAYS
+001100*                    WITH AN ENTRY WERE PRINTED.
+001200*   2026-08-09  RH   CARRY A COMPANY NAME ALONGSIDE EACH ENTRY SO
+001300*                    OUTPUT CAN BE LABELLED INSTEAD OF KEYED OFF
+001400*                    A BARE INDEX.
+001500*   2026-08-09  RH   WIDENED THE DAILY TABLE TO 366 DAYS SO A
+001600*                    LEAP-YEAR RUN'S LAST DAY IS NOT DROPPED.
+001700*   2026-08-09  RH   PRINT-RESULT NOW PRINTS EVERY DAY 1-366,
+001800*                    CARRYING FORWARD THE LAST RECORDED HOLDING
+001900*                    (OR ZERO) INSTEAD OF SKIPPING DAYS WITH NO
+002000*                    ADD-ENTRY ACTIVITY.
+002100*   2026-08-09  RH   ADDED A PER-DAY SHARE PRICE SO DOLLAR VALUE
+002200*                    (SHARES TIMES PRICE) IS REPORTED ALONGSIDE
+002300*                    THE RAW SHARE-COUNT TOTAL.
+002400*   2026-08-09  RH   ADDED A YEAR-END SUMMARY OF THE PEAK HELD
+002500*                    POSITION REACHED BY EACH COMPANY, PRINTED
+002600*                    AFTER THE DAILY REPORT.
+002650*   2026-08-09  RH   EVERY OUTPUT LINE NOW LEADS WITH THE RUN
+002660*                    DATE.
+002670*   2026-08-09  RH   A DAY AN ADD-ENTRY RECORDS AS ZERO SHARES IS
+002680*                    NOW TRACKED SEPARATELY FROM A DAY WITH NO
+002690*                    ENTRY AT ALL, SO A LEGITIMATE SOLD-OUT DAY NO
+002695*                    LONGER REPEATS THE LAST NONZERO HOLDING.
+002696*   2026-08-09  RH   2000-PRINT-RESULT WAS DISPLAYING EACH DAY'S
+002697*                    LINE WITH NO ADVANCING, SO ALL 366 DAYS RAN
+002698*                    TOGETHER ON ONE LINE; IT NOW ENDS EACH DAY'S
+002699*                    LINE NORMALLY, AND THE TRAILING BLANK DISPLAY
+002701*                    THAT USED TO CLOSE OUT THE LAST DAY'S LINE
+002702*                    IS NO LONGER NEEDED AND HAS BEEN DROPPED.
+002710*--------------------------------------------------------------
+002800
+002900 DATA DIVISION.
+003000 WORKING-STORAGE SECTION.
+003050 01  RUN-DATE                 PIC 9(8).
+003100 01  C                        PIC 9(2).
+003200 01  K                        PIC 9(2).
+003300 01  N                        PIC 9(4).
+003400 01  D                        PIC 9(3).
+003500 01  PRICE-IN                 PIC 9(5)V9(2).
+003600 01  I                        PIC 9(3).
+003700 01  J                        PIC 9(3).
+003800 01  INPUT-LINE               PIC X(50).
+003900 01  COMPANY-INDEX            PIC 9(2).
+004000 01  DAY-SUM                  PIC 9(8).
+004100 01  DAY-VALUE-SUM            PIC 9(12)V9(2).
+004200 01  RESULT                   PIC Z(8).
+004300 01  VALUE-RESULT             PIC Z(10).99.
+004400
+004500*--------------------------------------------------------------
+004600* ONE SHARE COUNT, ONE PRICE, AND ONE RECORDED-DAY FLAG PER
+004650* COMPANY PER DAY OF THE YEAR. THE FLAG TELLS A DAY THAT WAS
+004660* ACTUALLY FILED AT ZERO SHARES (SOLD OUT) APART FROM A DAY WITH
+004670* NO ADD-ENTRY AT ALL, WHICH PRINT-RESULT MUST STILL CARRY
+004680* FORWARD FROM THE LAST RECORDED DAY.
+004700*--------------------------------------------------------------
+004800 01  SHARES.
+004900     05  COMPANY-SHARES OCCURS 1 TO 20 TIMES DEPENDING ON C.
+005000         10  SHARE-RECORD     PIC 9(8) VALUE 0 OCCURS 366 TIMES.
+005100         10  PRICE-RECORD     PIC 9(5)V9(2) VALUE 0
+005200                              OCCURS 366 TIMES.
+005250         10  DAY-RECORDED     PIC 9(1) VALUE 0 OCCURS 366 TIMES.
+005300
+005400*--------------------------------------------------------------
+005500* PER-COMPANY NAME AND RUNNING (CARRIED-FORWARD) TOTALS.
+005600*--------------------------------------------------------------
+005700 01  COMPANIES.
+005800     05  COMPANY-NAME         PIC X(10) OCCURS 1 TO 20 TIMES
+005900                              DEPENDING ON C.
+006000     05  HELD                 PIC 9(8) VALUE 0 OCCURS 1 TO 20
+006100                              TIMES DEPENDING ON C.
+006200     05  HELD-PRICE           PIC 9(5)V9(2) VALUE 0 OCCURS 1 TO
+006300                              20 TIMES DEPENDING ON C.
+006400     05  PEAK-HELD            PIC 9(8) VALUE 0 OCCURS 1 TO 20
+006500                              TIMES DEPENDING ON C.
+006600
+006700 PROCEDURE DIVISION.
+006800 0000-MAINLINE.
+006850     ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+006900     ACCEPT C.
+007000
+007100     MOVE 1 TO COMPANY-INDEX.
+007200     PERFORM 1000-ADD-ENTRY UNTIL COMPANY-INDEX > C.
+007300
+007400     PERFORM 2000-PRINT-RESULT VARYING J FROM 1 BY 1
+007500             UNTIL J > 366.
+007700
+007800     PERFORM 3000-PRINT-PEAK-SUMMARY.
+007900     STOP RUN.
+008000
+008100*--------------------------------------------------------------
+008200* READ ONE COMPANY'S NAME AND ITS DAY-BY-DAY SHARE/PRICE
+008300* ENTRIES FOR THE YEAR.
+008400*--------------------------------------------------------------
+008500 1000-ADD-ENTRY.
+008600     ACCEPT INPUT-LINE.
+008700     MOVE INPUT-LINE TO COMPANY-NAME(COMPANY-INDEX).
+008800
+008900     ACCEPT K.
+009000     PERFORM UNTIL K = 0
+009100         ACCEPT INPUT-LINE
+009200         UNSTRING INPUT-LINE DELIMITED BY SPACE
+009300             INTO N, D, PRICE-IN
+009400         MOVE N TO SHARE-RECORD(COMPANY-INDEX, D)
+009500         MOVE PRICE-IN TO PRICE-RECORD(COMPANY-INDEX, D)
+009550         MOVE 1 TO DAY-RECORDED(COMPANY-INDEX, D)
+009600
+009700         SUBTRACT 1 FROM K
+009800     END-PERFORM.
+009900
+010000     ADD 1 TO COMPANY-INDEX.
+010100 1000-EXIT.
+010200     EXIT.
+010300
+010400*--------------------------------------------------------------
+010500* PRINT ONE DAY'S TOTALS. EVERY COMPANY'S HELD/HELD-PRICE IS
+010600* CARRIED FORWARD FROM THE LAST DAY IT WAS RECORDED, SO A DAY
+010700* WITH NO ADD-ENTRY ACTIVITY STILL PRINTS A (CARRIED OR ZERO)
+010800* TOTAL INSTEAD OF BEING SKIPPED.
+010900*--------------------------------------------------------------
+011000 2000-PRINT-RESULT.
+011100     PERFORM VARYING I FROM 1 BY 1 UNTIL I > C
+011150         IF DAY-RECORDED(I, J) = 1 THEN
+011200             MOVE SHARE-RECORD(I, J) TO HELD(I)
+011600             MOVE PRICE-RECORD(I, J) TO HELD-PRICE(I)
+011650         END-IF
+011800         IF HELD(I) > PEAK-HELD(I) THEN
+011900             MOVE HELD(I) TO PEAK-HELD(I)
+012000         END-IF
+012100     END-PERFORM.
+012200
+012300     MOVE 0 TO DAY-SUM.
+012400     MOVE 0 TO DAY-VALUE-SUM.
+012500     PERFORM VARYING I FROM 1 BY 1 UNTIL I > C
+012600         ADD HELD(I) TO DAY-SUM
+012700         COMPUTE DAY-VALUE-SUM =
+012800             DAY-VALUE-SUM + HELD(I) * HELD-PRICE(I)
+012900     END-PERFORM.
+013000
+013100     MOVE DAY-SUM TO RESULT.
+013200     MOVE DAY-VALUE-SUM TO VALUE-RESULT.
+013300     DISPLAY RUN-DATE, " ", RESULT, " ", VALUE-RESULT.
+013400 2000-EXIT.
+013500     EXIT.
+013600
+013700*--------------------------------------------------------------
+013800* YEAR-END REPORT OF THE PEAK HELD POSITION REACHED BY EACH
+013900* COMPANY OVER THE FULL RUN, FOR THE YEAR-END POSITION REVIEW.
+014000*--------------------------------------------------------------
+014100 3000-PRINT-PEAK-SUMMARY.
+014200     PERFORM VARYING I FROM 1 BY 1 UNTIL I > C
+014300         DISPLAY RUN-DATE, " ", COMPANY-NAME(I), " PEAK HELD ",
+014310             PEAK-HELD(I)
+014400     END-PERFORM.
+014500 3000-EXIT.
+014600     EXIT.

@@ -0,0 +1,31 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. EXCPTRPT.
+000300 AUTHOR. R-HALVORSEN.
+000400 INSTALLATION. BATCH-OPERATIONS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  RH   ORIGINAL VERSION - ONE COMMON EXCEPTION
+001000*                    REPORTER CALLED BY EVERY BATCH PROGRAM IN
+001100*                    THE NIGHTLY LINEUP IN PLACE OF EACH
+001200*                    PROGRAM'S OWN AD HOC "EXCEPTION ..."
+001300*                    DISPLAY, SO A REJECTED LINE OR INVALID
+001400*                    CONDITION ALWAYS PRINTS IN THE SAME FORMAT
+001500*                    AND ALWAYS POSTS THE SAME RETURN CODE FOR
+001600*                    THE JCL TO TEST.
+001700*--------------------------------------------------------------
+001800
+001900 DATA DIVISION.
+002000 WORKING-STORAGE SECTION.
+002100 01  EXCPT-RETURN-CODE        PIC 9(2) COMP VALUE 4.
+002200
+002300 LINKAGE SECTION.
+002400 COPY EXCPTREC.
+002500
+002600 PROCEDURE DIVISION USING EXCEPTION-RECORD.
+002700 0000-MAINLINE.
+002800     DISPLAY EXCPT-RUN-DATE, " EXCEPTION ", EXCPT-PROGRAM, " ",
+002900         EXCPT-CODE, " ", EXCPT-TEXT.
+003000     MOVE EXCPT-RETURN-CODE TO RETURN-CODE.
+003100     GOBACK.

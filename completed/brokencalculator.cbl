@@ -1,69 +1,255 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BROKENCALCULATOR.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 INPUT-LINE               PIC X(50).
-       01 N                        PIC 9(4).
-       01 A                        PIC S9(18).
-       01 B                        PIC S9(18).
-       01 C                        PIC S9(18).
-       01 P                        PIC S9(18).
-       01 DP                       PIC S9(2).
-       01 OP                       PIC X(1).
-       01 RESULT                   PIC X(18).
-
-       PROCEDURE DIVISION.
-           ACCEPT N.
-           MOVE 1 TO C.
-
-           PERFORM UNTIL N = 0
-               MOVE C TO P
-
-               ACCEPT INPUT-LINE
-               UNSTRING INPUT-LINE DELIMITED BY SPACE 
-                   INTO A, OP, B
-
-               IF OP = "+" THEN
-                   PERFORM ADDITION2
-               END-IF
-               
-               IF OP = "-" THEN
-                   PERFORM SUBTRACTION2
-               END-IF
-               
-               IF OP = "*" THEN
-                   PERFORM MULTIPLICATION2
-               END-IF
-
-               IF OP = "/" THEN
-                   PERFORM DIVISON2
-               END-IF
-
-               MOVE C TO RESULT
-               COMPUTE DP = FUNCTION LOG10 (FUNCTION ABS (C))
-
-               IF C < 0 THEN
-                   DISPLAY "-" WITH NO ADVANCING
-               END-IF
-               DISPLAY RESULT(18 - DP : DP + 1)
-
-               SUBTRACT 1 FROM N
-           END-PERFORM.
-       STOP RUN.
-
-       ADDITION2.
-           ADD A TO B GIVING C.  
-           SUBTRACT P FROM C.
-
-       SUBTRACTION2.
-           SUBTRACT B FROM A.
-           MULTIPLY A BY P GIVING C.
-
-       MULTIPLICATION2.
-           MULTIPLY A BY B GIVING C.
-           MULTIPLY C BY C.
-
-       DIVISON2.
-           DIVIDE A BY 2 GIVING C REMAINDER B.
-           ADD B TO C.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. BROKENCALCULATOR.
+000300 AUTHOR. R-HALVORSEN.
+000400 INSTALLATION. BATCH-ARITHMETIC.
+000500 DATE-WRITTEN. 2020-05-22.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2020-05-22  RH   ORIGINAL VERSION - +, -, *, / ONLY; EACH
+001000*                    RESULT PRINTED AS C ALONE; DIVISON2 DIVIDES
+001100*                    BY THE CONSTANT 2 RATHER THAN GUARDING THE
+001200*                    INPUT B, SO A ZERO B NEVER REACHED THE
+001300*                    DIVIDE ITSELF.
+001400*   2026-08-09  RH   ADDED % (MODULUS2) AND ^ (EXPONENT2) TO THE
+001500*                    SET OF OP CODES.
+001600*   2026-08-09  RH   ADDED A LEADING RESTART-FLAG CONTROL LINE,
+001700*                    THE SAME WAY DEATHANDTAXES TOOK A NEW
+001800*                    LEADING RATE LINE -- A FRESH RUN STARTS C AT
+001900*                    1 AS BEFORE, A RESTARTED RUN READS C'S
+002000*                    CHECKPOINTED VALUE INSTEAD. EVERY
+002100*                    TRANSACTION NOW PRINTS A CHECKPOINT LINE
+002200*                    CARRYING C AND THE TRANSACTION COUNT STILL
+002300*                    REMAINING, FOR THE OPERATOR TO FEED BACK IN
+002400*                    IF THE RUN IS RESUBMITTED PARTWAY THROUGH.
+002500*   2026-08-09  RH   PREVIOUS VALUE P NOW PRINTS ALONGSIDE C ON
+002600*                    EVERY TRANSACTION LINE.
+002700*   2026-08-09  RH   DIVISON2 AND MODULUS2 (THE TWO OPERATIONS
+002800*                    THAT ACTUALLY DIVIDE BY THE INPUT B) NOW
+002900*                    CHECK B FOR ZERO FIRST AND REPORT AN
+003000*                    EXCEPTION INSTEAD OF DIVIDING.
+003050*   2026-08-09  RH   EVERY OUTPUT LINE NOW LEADS WITH THE RUN
+003060*                    DATE.
+003070*   2026-08-09  RH   DIVIDE-BY-ZERO EXCEPTION NOW REPORTED
+003080*                    THROUGH THE COMMON EXCPTRPT SUBPROGRAM
+003090*                    INSTEAD OF A BARE DISPLAY.
+003091*   2026-08-09  RH   AN OP CODE OUTSIDE + - * / % ^ NOW REPORTS
+003092*                    AN EXCEPTION THE SAME WAY A DIVIDE-BY-ZERO
+003093*                    DOES, LEAVING C UNCHANGED, INSTEAD OF
+003094*                    SILENTLY FALLING THROUGH.
+003095*   2026-08-09  RH   MODULUS2 NOW RE-SIGNS ITS REMAINDER TO MATCH
+003096*                    B SO % RETURNS A TRUE MATHEMATICAL MODULUS,
+003097*                    NOT COBOL'S SIGN-OF-THE-DIVIDEND REMAINDER.
+003100*--------------------------------------------------------------
+003200
+003300 DATA DIVISION.
+003400 WORKING-STORAGE SECTION.
+003420 COPY EXCPTREC.
+003450 01  RUN-DATE                 PIC 9(8).
+003500 01  RESTART-FLAG             PIC 9(1).
+003600 01  N                        PIC 9(4).
+003700 01  A                        PIC S9(18).
+003800 01  B                        PIC S9(18).
+003900 01  C                        PIC S9(18).
+004000 01  P                        PIC S9(18).
+004100 01  MOD-QUOTIENT             PIC S9(18).
+004200 01  OP                       PIC X(1).
+004300 01  INPUT-LINE               PIC X(50).
+004400 01  EXP-I                    PIC 9(4) COMP.
+004450 01  OP-SWITCH                PIC X(1) VALUE "N".
+004460     88  OP-RECOGNIZED        VALUE "Y".
+004470     88  OP-NOT-RECOGNIZED    VALUE "N".
+004500
+004600 01  RESULT                   PIC X(18).
+004700 01  FMT-VALUE-IN             PIC S9(18).
+004800 01  FMT-VALUE-OUT            PIC X(18).
+004900 01  FMT-DP                   PIC S9(2).
+005000 01  SIGN-CHAR                PIC X(1).
+005100
+005200 01  C-SIGN                   PIC X(1).
+005300 01  C-TEXT                   PIC X(18).
+005400 01  P-SIGN                   PIC X(1).
+005500 01  P-TEXT                   PIC X(18).
+005600
+005700 PROCEDURE DIVISION.
+005800 0000-MAINLINE.
+005850     ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+005900     ACCEPT RESTART-FLAG.
+006000     IF RESTART-FLAG = 1 THEN
+006100         ACCEPT C
+006200     ELSE
+006300         MOVE 1 TO C
+006400     END-IF.
+006500     ACCEPT N.
+006600
+006700     PERFORM 1000-PROCESS-TRANSACTION UNTIL N = 0.
+006800     STOP RUN.
+006900
+007000*--------------------------------------------------------------
+007100* APPLY ONE TRANSACTION'S OPERATOR, PRINT C ALONGSIDE THE
+007200* PREVIOUS VALUE P, AND CHECKPOINT C AND THE REMAINING COUNT.
+007300*--------------------------------------------------------------
+007400 1000-PROCESS-TRANSACTION.
+007500     MOVE C TO P.
+007600
+007700     ACCEPT INPUT-LINE.
+007800     UNSTRING INPUT-LINE DELIMITED BY SPACE
+007900         INTO A, OP, B.
+008000
+008050     SET OP-NOT-RECOGNIZED TO TRUE.
+008100     IF OP = "+" THEN
+008150         SET OP-RECOGNIZED TO TRUE
+008200         PERFORM 2100-ADDITION2
+008300     END-IF.
+008400     IF OP = "-" THEN
+008450         SET OP-RECOGNIZED TO TRUE
+008500         PERFORM 2200-SUBTRACTION2
+008600     END-IF.
+008700     IF OP = "*" THEN
+008750         SET OP-RECOGNIZED TO TRUE
+008800         PERFORM 2300-MULTIPLICATION2
+008900     END-IF.
+009000     IF OP = "/" THEN
+009050         SET OP-RECOGNIZED TO TRUE
+009100         PERFORM 2400-DIVISON2
+009200     END-IF.
+009300     IF OP = "%" THEN
+009350         SET OP-RECOGNIZED TO TRUE
+009400         PERFORM 2500-MODULUS2
+009500     END-IF.
+009600     IF OP = "^" THEN
+009650         SET OP-RECOGNIZED TO TRUE
+009700         PERFORM 2600-EXPONENT2
+009800     END-IF.
+009850     IF OP-NOT-RECOGNIZED THEN
+009860         MOVE RUN-DATE TO EXCPT-RUN-DATE
+009870         MOVE "BROKENCALC" TO EXCPT-PROGRAM
+009880         MOVE "OPER" TO EXCPT-CODE
+009890         MOVE "UNRECOGNIZED-OPERATOR" TO EXCPT-TEXT
+009895         CALL "EXCPTRPT" USING EXCEPTION-RECORD
+009899     END-IF.
+009900
+010000     MOVE C TO FMT-VALUE-IN.
+010100     PERFORM 5000-FORMAT-VALUE.
+010200     MOVE SIGN-CHAR TO C-SIGN.
+010300     MOVE FMT-VALUE-OUT TO C-TEXT.
+010400
+010500     MOVE P TO FMT-VALUE-IN.
+010600     PERFORM 5000-FORMAT-VALUE.
+010700     MOVE SIGN-CHAR TO P-SIGN.
+010800     MOVE FMT-VALUE-OUT TO P-TEXT.
+010900
+011000     DISPLAY RUN-DATE, " ", C-SIGN, C-TEXT, " P ", P-SIGN, P-TEXT.
+011100
+011200     SUBTRACT 1 FROM N.
+011300     DISPLAY RUN-DATE, " CHECKPOINT C ", C-SIGN, C-TEXT,
+011400         " N-REMAINING ", N.
+011500 1000-EXIT.
+011600     EXIT.
+011700
+011800*--------------------------------------------------------------
+011900* "+" -- UNCHANGED FROM THE ORIGINAL LEDGER.
+012000*--------------------------------------------------------------
+012100 2100-ADDITION2.
+012200     ADD A TO B GIVING C.
+012300     SUBTRACT P FROM C.
+012400 2100-EXIT.
+012500     EXIT.
+012600
+012700*--------------------------------------------------------------
+012800* "-" -- UNCHANGED FROM THE ORIGINAL LEDGER.
+012900*--------------------------------------------------------------
+013000 2200-SUBTRACTION2.
+013100     SUBTRACT B FROM A.
+013200     MULTIPLY A BY P GIVING C.
+013300 2200-EXIT.
+013400     EXIT.
+013500
+013600*--------------------------------------------------------------
+013700* "*" -- UNCHANGED FROM THE ORIGINAL LEDGER.
+013800*--------------------------------------------------------------
+013900 2300-MULTIPLICATION2.
+014000     MULTIPLY A BY B GIVING C.
+014100     MULTIPLY C BY C.
+014200 2300-EXIT.
+014300     EXIT.
+014400
+014500*--------------------------------------------------------------
+014600* "/" -- GUARDS THE PARSED B FOR ZERO BEFORE DIVIDING BY THE
+014700* CONSTANT 2; A ZERO B REPORTS AN EXCEPTION AND LEAVES C AT THE
+014800* PREVIOUS VALUE INSTEAD OF PROCEEDING.
+014900*--------------------------------------------------------------
+015000 2400-DIVISON2.
+015100     IF B = 0 THEN
+015150         MOVE RUN-DATE TO EXCPT-RUN-DATE
+015160         MOVE "BROKENCALC" TO EXCPT-PROGRAM
+015170         MOVE "DVZO" TO EXCPT-CODE
+015180         MOVE "DIVIDE-BY-ZERO" TO EXCPT-TEXT
+015190         CALL "EXCPTRPT" USING EXCEPTION-RECORD
+015300         MOVE P TO C
+015400     ELSE
+015500         DIVIDE A BY 2 GIVING C REMAINDER B
+015600         ADD B TO C
+015700     END-IF.
+015800 2400-EXIT.
+015900     EXIT.
+016000
+016100*--------------------------------------------------------------
+016200* "%" -- NEW. C IS THE TRUE MATHEMATICAL MODULUS OF A BY B, NOT
+016250* COBOL'S TRUNCATED-DIVISION REMAINDER -- THE REMAINDER IS
+016260* RE-SIGNED TO MATCH B WHENEVER THE TWO DISAGREE. GUARDED THE
+016300* SAME WAY AS DIVISON2 SINCE THIS ONE DOES DIVIDE BY B.
+016400*--------------------------------------------------------------
+016500 2500-MODULUS2.
+016600     IF B = 0 THEN
+016650         MOVE RUN-DATE TO EXCPT-RUN-DATE
+016660         MOVE "BROKENCALC" TO EXCPT-PROGRAM
+016670         MOVE "DVZO" TO EXCPT-CODE
+016680         MOVE "DIVIDE-BY-ZERO" TO EXCPT-TEXT
+016690         CALL "EXCPTRPT" USING EXCEPTION-RECORD
+016800         MOVE P TO C
+016900     ELSE
+017000         DIVIDE A BY B GIVING MOD-QUOTIENT REMAINDER C
+017050         IF C NOT = 0 AND
+017060                 ((C < 0 AND B > 0) OR (C > 0 AND B < 0)) THEN
+017070             ADD B TO C
+017080         END-IF
+017100     END-IF.
+017200 2500-EXIT.
+017300     EXIT.
+017400
+017500*--------------------------------------------------------------
+017600* "^" -- NEW. C IS A RAISED TO THE B POWER.
+017700*--------------------------------------------------------------
+017800 2600-EXPONENT2.
+017900     MOVE 1 TO C.
+018000     PERFORM VARYING EXP-I FROM 1 BY 1 UNTIL EXP-I > B
+018100         MULTIPLY A BY C
+018200     END-PERFORM.
+018300 2600-EXIT.
+018400     EXIT.
+018500
+018600*--------------------------------------------------------------
+018700* FORMAT A SIGNED VALUE THE WAY THE ORIGINAL LEDGER FORMATTED C
+018800* -- SIGN PRINTED SEPARATELY, DIGITS TRIMMED TO THE VALUE'S OWN
+018900* WIDTH VIA LOG10, WITH A ZERO VALUE HANDLED AS A SPECIAL CASE
+019000* SINCE LOG10 OF ZERO IS UNDEFINED.
+019100*--------------------------------------------------------------
+019200 5000-FORMAT-VALUE.
+019300     IF FMT-VALUE-IN = 0 THEN
+019400         MOVE 0 TO FMT-DP
+019500     ELSE
+019600         COMPUTE FMT-DP =
+019700             FUNCTION LOG10 (FUNCTION ABS (FMT-VALUE-IN))
+019800     END-IF.
+019900
+020000     IF FMT-VALUE-IN < 0 THEN
+020100         MOVE "-" TO SIGN-CHAR
+020200     ELSE
+020300         MOVE SPACE TO SIGN-CHAR
+020400     END-IF.
+020500
+020600     MOVE FMT-VALUE-IN TO RESULT.
+020700     MOVE RESULT(18 - FMT-DP : FMT-DP + 1) TO FMT-VALUE-OUT.
+020800 5000-EXIT.
+020900     EXIT.

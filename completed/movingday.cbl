@@ -1,42 +1,203 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BROKENCALCULATOR.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 INPUT-LINE               PIC X(50).
-       01 N                        PIC 9(3).
-       01 V                        PIC 9(18).
-       01 L                        PIC 9(18).
-       01 W                        PIC 9(18).
-       01 H                        PIC 9(18).
-       01 V0                       PIC 9(18).
-       01 VI                       PIC 9(18).
-       01 D                        PIC S9(18).
-       01 DP                       PIC 9(2).
-       01 RESULT                   PIC X(18).
-
-       PROCEDURE DIVISION.
-           ACCEPT INPUT-LINE.
-           UNSTRING INPUT-LINE DELIMITED BY SPACE INTO N, V.
-
-           MOVE 0 TO V0.
-           PERFORM VOLUME N TIMES.
-
-           SUBTRACT V FROM V0 GIVING D.
-           COMPUTE DP = FUNCTION LOG10 (FUNCTION ABS(D)).
-
-           MOVE D TO RESULT.
-           IF D < 0 THEN
-               DISPLAY "-" WITH NO ADVANCING
-           END-IF
-           DISPLAY RESULT(18 - DP : DP + 1)
-       STOP RUN.
-
-       VOLUME.
-           ACCEPT INPUT-LINE.
-           UNSTRING INPUT-LINE DELIMITED BY SPACE INTO L, W, H.
-
-           COMPUTE VI = L * W * H.
-           IF VI > V0 THEN
-               MOVE VI TO V0
-           END-IF.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. MOVINGDAY.
+000300 AUTHOR. R-HALVORSEN.
+000400 INSTALLATION. WAREHOUSE-LOGISTICS.
+000500 DATE-WRITTEN. 2021-01-11.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2021-01-11  RH   ORIGINAL VERSION - SHIPPED UNDER THE WRONG
+001000*                    PROGRAM-ID, BROKENCALCULATOR, LEFT OVER FROM
+001100*                    A COPY/PASTE OF THE CALCULATOR LEDGER
+001200*                    PROGRAM. ONE SHIPMENT PER RUN, LARGEST BOX
+001300*                    VOLUME ONLY, NO WEIGHT LIMIT.
+001400*   2026-08-09  RH   CORRECTED PROGRAM-ID TO MOVINGDAY.
+001500*   2026-08-09  RH   REPORTS WHICH BOX NUMBER PRODUCED V0, NOT
+001600*                    JUST ITS VOLUME.
+001700*   2026-08-09  RH   ADDED A PER-BOX WEIGHT AND A PER-SHIPMENT
+001800*                    TRUCK CAPACITY; A BOX OVER CAPACITY IS
+001900*                    EXCLUDED WHEN LOOKING FOR THE LARGEST BOX.
+002000*   2026-08-09  RH   BATCHES A LEADING CASE COUNT OF SHIPMENTS
+002100*                    THROUGH ONE RUN, THE SAME WAY POPULARVOTE
+002200*                    BATCHES RACES.
+002300*   2026-08-09  RH   ADDED A FULL BOX-VOLUME LISTING, SORTED
+002400*                    LARGEST TO SMALLEST, ALONGSIDE THE LARGEST-
+002500*                    BOX REPORT.
+002550*   2026-08-09  RH   EVERY OUTPUT LINE NOW LEADS WITH THE RUN
+002560*                    DATE.
+002570*   2026-08-09  RH   NO-ELIGIBLE-BOX EXCEPTION NOW REPORTED
+002580*                    THROUGH THE COMMON EXCPTRPT SUBPROGRAM
+002590*                    INSTEAD OF A BARE DISPLAY.
+002595*   2026-08-09  RH   CORRECTED 2000-SORT-BOXES -- IT WAS SORTING
+002596*                    ASCENDING, NOT THE REQUESTED LARGEST-TO-
+002597*                    SMALLEST ORDER.
+002598*   2026-08-09  RH   WIDENED BOX-ENTRY'S OCCURS UPPER BOUND TO
+002599*                    999 TO MATCH N'S OWN PIC 9(3) RANGE -- IT
+002601*                    WAS STILL CAPPED AT 200.
+002602*--------------------------------------------------------------
+002700
+002800 DATA DIVISION.
+002900 WORKING-STORAGE SECTION.
+002920 COPY EXCPTREC.
+002950 01  RUN-DATE                 PIC 9(8).
+003000 01  CASES                    PIC 9(3).
+003100 01  INPUT-LINE               PIC X(50).
+003200 01  N                        PIC 9(3) COMP.
+003300 01  V                        PIC 9(18).
+003400 01  CAPACITY                 PIC 9(9)V9(2).
+003500 01  L                        PIC 9(18).
+003600 01  W                        PIC 9(18).
+003700 01  H                        PIC 9(18).
+003800 01  WEIGHT-IN                PIC 9(9)V9(2).
+003900 01  VI                       PIC 9(18).
+004000 01  V0                       PIC 9(18).
+004100 01  V0-BOX-NUMBER            PIC 9(3) COMP VALUE 0.
+004200 01  D                        PIC S9(18).
+004300 01  DP                       PIC 9(2).
+004400 01  RESULT                   PIC X(18).
+004500 01  BOX-I                    PIC 9(3) COMP.
+004600 01  SORT-I                   PIC 9(3) COMP.
+004700 01  SORT-J                   PIC 9(3) COMP.
+004800
+004900*--------------------------------------------------------------
+005000* ONE ENTRY PER BOX ON THE SHIPMENT'S MANIFEST -- ITS ORIGINAL
+005100* BOX NUMBER (KEPT SO THE SORTED LISTING CAN STILL NAME EACH
+005200* BOX), ITS VOLUME, ITS WEIGHT, AND WHETHER IT CLEARED THE
+005300* TRUCK'S CAPACITY LIMIT. UPPER BOUND MATCHES N'S OWN PIC 9(3)
+005350* RANGE.
+005400*--------------------------------------------------------------
+005500 01  BOXES.
+005600     05  BOX-ENTRY            OCCURS 1 TO 999 TIMES
+005700                              DEPENDING ON N.
+005800         10  BOX-NUMBER       PIC 9(3) COMP.
+005900         10  BOX-VOLUME       PIC 9(18).
+006000         10  BOX-WEIGHT       PIC 9(9)V9(2).
+006100         10  BOX-OK           PIC 9(1).
+006200
+006300*--------------------------------------------------------------
+006400* SWAP AREA FOR THE BUBBLE SORT IN 2000-SORT-BOXES.
+006500*--------------------------------------------------------------
+006600 01  SWAP-ENTRY.
+006700     05  SWAP-NUMBER          PIC 9(3) COMP.
+006800     05  SWAP-VOLUME          PIC 9(18).
+006900     05  SWAP-WEIGHT          PIC 9(9)V9(2).
+007000     05  SWAP-OK              PIC 9(1).
+007100
+007200 PROCEDURE DIVISION.
+007300 0000-MAINLINE.
+007350     ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+007400     ACCEPT CASES.
+007500     PERFORM 1000-PROCESS-SHIPMENT UNTIL CASES = 0.
+007600     STOP RUN.
+007700
+007800*--------------------------------------------------------------
+007900* READ ONE SHIPMENT'S BOX MANIFEST, FIND THE LARGEST BOX THAT
+008000* CLEARS THE TRUCK'S CAPACITY, AND REPORT IT AND THE FULL SORTED
+008100* VOLUME LISTING.
+008200*--------------------------------------------------------------
+008300 1000-PROCESS-SHIPMENT.
+008400     ACCEPT INPUT-LINE.
+008500     UNSTRING INPUT-LINE DELIMITED BY SPACE
+008600         INTO N, V, CAPACITY.
+008700
+008800     MOVE 0 TO V0.
+008900     MOVE 0 TO V0-BOX-NUMBER.
+009000     PERFORM 1500-READ-BOX VARYING BOX-I FROM 1 BY 1
+009100             UNTIL BOX-I > N.
+009200
+009300     SUBTRACT V FROM V0 GIVING D.
+009400     IF D = 0 THEN
+009500         MOVE 0 TO DP
+009600     ELSE
+009700         COMPUTE DP = FUNCTION LOG10 (FUNCTION ABS(D))
+009800     END-IF.
+009900
+010000     MOVE D TO RESULT.
+010050     DISPLAY RUN-DATE, " " WITH NO ADVANCING.
+010100     IF D < 0 THEN
+010200         DISPLAY "-" WITH NO ADVANCING
+010300     END-IF.
+010400     DISPLAY RESULT(18 - DP : DP + 1) WITH NO ADVANCING.
+010500
+010600     IF V0-BOX-NUMBER > 0 THEN
+010700         DISPLAY " BOX ", V0-BOX-NUMBER
+010800     ELSE
+010900         DISPLAY " "
+010920         MOVE RUN-DATE TO EXCPT-RUN-DATE
+010930         MOVE "MOVINGDAY" TO EXCPT-PROGRAM
+010940         MOVE "NOBX" TO EXCPT-CODE
+010950         MOVE "NO-BOX-WITHIN-CAPACITY" TO EXCPT-TEXT
+010960         CALL "EXCPTRPT" USING EXCEPTION-RECORD
+011100     END-IF.
+011200
+011300     PERFORM 2000-SORT-BOXES.
+011400     PERFORM 2500-PRINT-SORTED-LIST.
+011500
+011600     SUBTRACT 1 FROM CASES.
+011700 1000-EXIT.
+011800     EXIT.
+011900
+012000*--------------------------------------------------------------
+012100* READ ONE BOX'S DIMENSIONS AND WEIGHT, RECORD ITS VOLUME FOR
+012200* THE SORTED LISTING, AND TRACK IT AS THE NEW LARGEST BOX IF IT
+012300* CLEARS CAPACITY AND BEATS THE CURRENT V0.
+012400*--------------------------------------------------------------
+012500 1500-READ-BOX.
+012600     ACCEPT INPUT-LINE.
+012700     UNSTRING INPUT-LINE DELIMITED BY SPACE
+012800         INTO L, W, H, WEIGHT-IN.
+012900
+013000     COMPUTE VI = L * W * H.
+013100     MOVE BOX-I TO BOX-NUMBER(BOX-I).
+013200     MOVE VI TO BOX-VOLUME(BOX-I).
+013300     MOVE WEIGHT-IN TO BOX-WEIGHT(BOX-I).
+013400
+013500     IF WEIGHT-IN <= CAPACITY THEN
+013600         MOVE 1 TO BOX-OK(BOX-I)
+013700     ELSE
+013800         MOVE 0 TO BOX-OK(BOX-I)
+013900     END-IF.
+014000
+014100     IF BOX-OK(BOX-I) = 1 AND VI > V0 THEN
+014200         MOVE VI TO V0
+014300         MOVE BOX-I TO V0-BOX-NUMBER
+014400     END-IF.
+014500 1500-EXIT.
+014600     EXIT.
+014700
+014800*--------------------------------------------------------------
+014900* BUBBLE-SORT THE MANIFEST LARGEST TO SMALLEST BY VOLUME, FOR
+015000* THE LISTING IN 2500-PRINT-SORTED-LIST.
+015100*--------------------------------------------------------------
+015200 2000-SORT-BOXES.
+015300     PERFORM VARYING SORT-I FROM 1 BY 1 UNTIL SORT-I > N
+015400         PERFORM VARYING SORT-J FROM 1 BY 1
+015500                 UNTIL SORT-J > N - SORT-I
+015600             IF BOX-VOLUME(SORT-J) < BOX-VOLUME(SORT-J + 1) THEN
+015700                 MOVE BOX-ENTRY(SORT-J) TO SWAP-ENTRY
+015800                 MOVE BOX-ENTRY(SORT-J + 1) TO BOX-ENTRY(SORT-J)
+015900                 MOVE SWAP-ENTRY TO BOX-ENTRY(SORT-J + 1)
+016000             END-IF
+016100         END-PERFORM
+016200     END-PERFORM.
+016300 2000-EXIT.
+016400     EXIT.
+016500
+016600*--------------------------------------------------------------
+016700* PRINT EVERY BOX ON THE MANIFEST, LARGEST TO SMALLEST, WITH ITS
+016800* ORIGINAL BOX NUMBER, VOLUME, WEIGHT, AND CAPACITY STATUS.
+016900*--------------------------------------------------------------
+017000 2500-PRINT-SORTED-LIST.
+017100     PERFORM VARYING SORT-I FROM 1 BY 1 UNTIL SORT-I > N
+017200         IF BOX-OK(SORT-I) = 1 THEN
+017300             DISPLAY RUN-DATE, "   BOX ", BOX-NUMBER(SORT-I),
+017350                 " VOLUME ", BOX-VOLUME(SORT-I), " WEIGHT ",
+017500                 BOX-WEIGHT(SORT-I)
+017600         ELSE
+017700             DISPLAY RUN-DATE, "   BOX ", BOX-NUMBER(SORT-I),
+017750                 " VOLUME ", BOX-VOLUME(SORT-I), " WEIGHT ",
+017900                 BOX-WEIGHT(SORT-I), " OVER-CAPACITY"
+018000         END-IF
+018100     END-PERFORM.
+018200 2500-EXIT.
+018300     EXIT.

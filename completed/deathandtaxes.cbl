@@ -1,103 +1,344 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DEATHANDTAXES.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 INPUT-LINE               PIC X(50).
-           88 EOF VALUE SPACES.
-       
-       01 OPTION                   PIC X(5).
-       01 COUNTER                  PIC 9(1).
-       
-       01 TOTAL-SHARES             PIC 9(16).
-       01 TOTAL-VALUE              PIC S9(16)V9(8).
-
-       01 NUM-SHARES               PIC 9(16).
-       01 SHARE-COST               PIC 9(16)V9(8).
-       01 AVG-COST                 PIC 9(16)V9(8).
-       01 PROFIT                   PIC S9(16)V9(8).
-
-       PROCEDURE DIVISION.
-           PERFORM FOREVER
-               ACCEPT INPUT-LINE
-                 
-               IF EOF THEN
-                   EXIT PERFORM
-               END-IF
-          
-               MOVE 0 TO COUNTER
-               INSPECT INPUT-LINE TALLYING COUNTER FOR ALL "buy"
-               IF COUNTER = 1 THEN
-                   UNSTRING INPUT-LINE DELIMITED BY SPACE
-                       INTO OPTION, NUM-SHARES, SHARE-COST
-                   PERFORM BUY-SHARES
-               END-IF
-          
-               MOVE 0 TO COUNTER
-               INSPECT INPUT-LINE TALLYING COUNTER FOR ALL "sell"
-               IF COUNTER = 1 THEN
-                   UNSTRING INPUT-LINE DELIMITED BY SPACE
-                       INTO OPTION, NUM-SHARES, SHARE-COST
-                   PERFORM SELL-SHARES
-               END-IF
-
-               MOVE 0 TO COUNTER
-               INSPECT INPUT-LINE TALLYING COUNTER FOR ALL "split"
-               IF COUNTER = 1 THEN
-                   UNSTRING INPUT-LINE DELIMITED BY SPACE
-                       INTO OPTION, NUM-SHARES
-                   PERFORM SPLIT-SHARES
-               END-IF
-
-               MOVE 0 TO COUNTER
-               INSPECT INPUT-LINE TALLYING COUNTER FOR ALL "merge"
-               IF COUNTER = 1 THEN
-                   UNSTRING INPUT-LINE DELIMITED BY SPACE
-                       INTO OPTION, NUM-SHARES
-                   PERFORM MERGE-SHARES
-               END-IF
-               
-               MOVE 0 TO COUNTER
-               INSPECT INPUT-LINE TALLYING COUNTER FOR ALL "die"
-               IF COUNTER = 1 THEN
-                   UNSTRING INPUT-LINE DELIMITED BY SPACE
-                       INTO OPTION, SHARE-COST
-                   PERFORM DIE
-               END-IF
-           END-PERFORM.
-       STOP RUN.
-
-       BUY-SHARES.
-           ADD NUM-SHARES TO TOTAL-SHARES.
-           MULTIPLY NUM-SHARES BY SHARE-COST.
-           ADD SHARE-COST TO TOTAL-VALUE.
-           DIVIDE TOTAL-VALUE BY TOTAL-SHARES 
-               GIVING AVG-COST.
-
-       SELL-SHARES.
-           SUBTRACT NUM-SHARES FROM TOTAL-SHARES.
-           MULTIPLY TOTAL-SHARES BY AVG-COST 
-               GIVING TOTAL-VALUE.
-
-       SPLIT-SHARES.
-           MULTIPLY NUM-SHARES BY TOTAL-SHARES.
-           DIVIDE NUM-SHARES INTO AVG-COST.
-
-       MERGE-SHARES.
-           MULTIPLY NUM-SHARES BY AVG-COST.
-           DIVIDE NUM-SHARES INTO TOTAL-SHARES.
-           MULTIPLY TOTAL-SHARES BY AVG-COST 
-               GIVING TOTAL-VALUE.
-
-       DIE.
-           SUBTRACT AVG-COST FROM SHARE-COST 
-               GIVING PROFIT.
-           
-           IF PROFIT IS POSITIVE THEN
-               MULTIPLY 0.3 BY PROFIT
-               SUBTRACT PROFIT FROM SHARE-COST
-           END-IF.
-
-           MULTIPLY TOTAL-SHARES BY SHARE-COST 
-               GIVING TOTAL-VALUE.
-           DISPLAY TOTAL-VALUE.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. DEATHANDTAXES.
+000300 AUTHOR. R-HALVORSEN.
+000400 INSTALLATION. PORTFOLIO-ACCOUNTING.
+000500 DATE-WRITTEN. 2019-04-02.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2019-04-02  RH   ORIGINAL VERSION - SINGLE SECURITY ONLY.
+001000*   2026-08-08  RH   KEY ALL RUNNING TOTALS OFF A TICKER FIELD
+001100*                    ON EACH TRANSACTION LINE SO MULTIPLE
+001200*                    SECURITIES CAN BE CARRIED IN ONE FEED.
+001210*   2026-08-08  RH   READ SHORT/LONG-TERM GAINS RATES FROM A
+001220*                    LEADING "rate" CONTROL RECORD INSTEAD OF
+001230*                    HARDCODING 30% IN THE DIE PARAGRAPH; THE
+001240*                    "die" LINE NOW CARRIES A HOLDING-PERIOD
+001250*                    FIELD TO PICK WHICH RATE APPLIES.
+001260*   2026-08-09  RH   REJECT SELL/MERGE LINES THAT WOULD DRIVE A
+001270*                    TICKER'S SHARE COUNT NEGATIVE; BAD LINES ARE
+001280*                    WRITTEN TO AN EXCEPTIONS REPORT AND THE
+001290*                    RUNNING TOTALS ARE LEFT UNTOUCHED.
+001291*   2026-08-09  RH   ADDED A "dividend" KEYWORD THAT ADDS CASH
+001292*                    STRAIGHT TO A TICKER'S VALUE WITHOUT TOUCHING
+001293*                    ITS SHARE COUNT OR AVERAGE COST.
+001294*   2026-08-09  RH   EVERY OUTPUT LINE NOW LEADS WITH THE RUN
+001295*                    DATE SO ONE NIGHT'S REPORT CAN BE TOLD APART
+001296*                    FROM ANOTHER'S.
+001297*   2026-08-09  RH   OVERSELL EXCEPTION NOW REPORTED THROUGH THE
+001298*                    COMMON EXCPTRPT SUBPROGRAM INSTEAD OF A
+001299*                    BARE DISPLAY, SO THE STEP POSTS THE SHARED
+001300*                    EXCEPTION RETURN CODE.
+001301*   2026-08-09  RH   WIDENED OPTION FROM X(5) TO X(8) -- THE
+001302*                    "dividend" KEYWORD DIDN'T FIT THE ORIGINAL
+001303*                    FIVE-CHARACTER FIELD.
+001305*   2026-08-09  RH   THE OVERSELL EXCEPTION LINE WAS TRUNCATING
+001306*                    EXCPT-PROGRAM ("DEATHANDTAXES" IS 13 CHARS
+001307*                    AGAINST A 12-CHAR FIELD) AND EXCPT-CODE
+001308*                    ("OVRSL" IS 5 CHARS AGAINST A 4-CHAR FIELD);
+001309*                    SHORTENED BOTH LITERALS TO FIT, THE SAME WAY
+001310*                    BROKENCALCULATOR ABBREVIATES ITS OWN
+001311*                    PROGRAM-ID FOR EXCPT-PROGRAM.
+001312*--------------------------------------------------------------
+001400
+001500 DATA DIVISION.
+001600 WORKING-STORAGE SECTION.
+001650 COPY EXCPTREC.
+001700 01  INPUT-LINE               PIC X(50).
+001800     88  EOF                  VALUE SPACES.
+001900
+002000 01  OPTION                   PIC X(8).
+002100 01  TICKER-IN                PIC X(10).
+002200 01  COUNTER                  PIC 9(1).
+002300
+002400 01  NUM-SHARES               PIC 9(16).
+002500 01  SHARE-COST               PIC 9(16)V9(8).
+002600 01  PROFIT                   PIC S9(16)V9(8).
+002610 01  HOLD-DAYS                PIC 9(5).
+002615 01  RUN-DATE                 PIC 9(8).
+002620
+002630*--------------------------------------------------------------
+002640* CAPITAL-GAINS RATE CONTROL RECORD - SET BY A LEADING "rate"
+002650* LINE; DEFAULTS BELOW ONLY APPLY IF NO CONTROL LINE IS FED.
+002660*--------------------------------------------------------------
+002670 01  SHORT-TERM-RATE          PIC 9V9(4) VALUE 0.3000.
+002680 01  LONG-TERM-RATE           PIC 9V9(4) VALUE 0.1500.
+002690 01  TAX-RATE                 PIC 9V9(4).
+002695
+002696*--------------------------------------------------------------
+002697* PER-SHARE COST AS IT APPEARED ON THE INPUT LINE, CAPTURED
+002698* BEFORE ANY PARAGRAPH RE-USES SHARE-COST AS A WORK FIELD, SO
+002699* THE JOURNAL LINE SHOWS WHAT WAS ACTUALLY FED IN.
+002701 01  JRNL-SHARE-COST          PIC 9(16)V9(8).
+002710
+002711 01  DIVIDEND-AMOUNT          PIC 9(16)V9(8).
+002712
+002713*--------------------------------------------------------------
+002714* REJECT-SWITCH IS SET WHEN A SELL/MERGE LINE WOULD DRIVE A
+002715* TICKER'S SHARE COUNT NEGATIVE; THE OFFENDING LINE IS SENT TO
+002716* THE EXCEPTIONS REPORT INSTEAD OF BEING APPLIED.
+002717 01  REJECT-SWITCH            PIC X(1) VALUE "N".
+002718     88  LINE-REJECTED        VALUE "Y".
+002719     88  LINE-ACCEPTED        VALUE "N".
+002720
+002800*--------------------------------------------------------------
+002900* PER-TICKER PORTFOLIO TABLE
+003000*--------------------------------------------------------------
+003100 01  TICKER-COUNT             PIC 9(3) COMP VALUE 0.
+003200 01  TICKER-IDX               PIC 9(3) COMP VALUE 0.
+003300 01  FOUND-SWITCH             PIC X(1) VALUE "N".
+003400     88  TICKER-FOUND         VALUE "Y".
+003500     88  TICKER-NOT-FOUND     VALUE "N".
+003600
+003700 01  PORTFOLIO.
+003800     05  TICKER-ENTRY OCCURS 1 TO 100 TIMES DEPENDING ON
+003900             TICKER-COUNT INDEXED BY TX.
+004000         10  TCKR-ID          PIC X(10).
+004100         10  TCKR-SHARES      PIC 9(16).
+004200         10  TCKR-VALUE       PIC S9(16)V9(8).
+004300         10  TCKR-AVG-COST    PIC 9(16)V9(8).
+004310         10  TCKR-LOSS-CF     PIC 9(16)V9(8).
+004400
+004500 PROCEDURE DIVISION.
+004600 0000-MAINLINE.
+004650     ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+004700     PERFORM 1000-READ-TRANSACTIONS.
+004800     STOP RUN.
+004900
+005000 1000-READ-TRANSACTIONS.
+005100     PERFORM FOREVER
+005200         ACCEPT INPUT-LINE
+005300
+005400         IF EOF THEN
+005500             EXIT PERFORM
+005600         END-IF
+005700
+005750         MOVE 0 TO COUNTER
+005760         INSPECT INPUT-LINE TALLYING COUNTER FOR ALL "rate"
+005770         IF COUNTER = 1 THEN
+005780             UNSTRING INPUT-LINE DELIMITED BY SPACE
+005790                 INTO OPTION, SHORT-TERM-RATE, LONG-TERM-RATE
+005795         END-IF
+005800         MOVE 0 TO COUNTER
+005900         INSPECT INPUT-LINE TALLYING COUNTER FOR ALL "buy"
+006000         IF COUNTER = 1 THEN
+006100             UNSTRING INPUT-LINE DELIMITED BY SPACE
+006200                 INTO OPTION, TICKER-IN, NUM-SHARES, SHARE-COST
+006210             MOVE SHARE-COST TO JRNL-SHARE-COST
+006300             PERFORM 2000-LOOKUP-TICKER
+006400             PERFORM 3000-BUY-SHARES
+006420             PERFORM 3900-JOURNAL
+006500         END-IF
+006600
+006700         MOVE 0 TO COUNTER
+006800         INSPECT INPUT-LINE TALLYING COUNTER FOR ALL "sell"
+006900         IF COUNTER = 1 THEN
+007000             UNSTRING INPUT-LINE DELIMITED BY SPACE
+007100                 INTO OPTION, TICKER-IN, NUM-SHARES, SHARE-COST
+007110             MOVE SHARE-COST TO JRNL-SHARE-COST
+007200             PERFORM 2000-LOOKUP-TICKER
+007210             PERFORM 2900-VALIDATE-DRAWDOWN
+007220             IF LINE-ACCEPTED THEN
+007300                 PERFORM 3100-SELL-SHARES
+007320                 PERFORM 3900-JOURNAL
+007330             END-IF
+007400         END-IF
+007500
+007600         MOVE 0 TO COUNTER
+007700         INSPECT INPUT-LINE TALLYING COUNTER FOR ALL "split"
+007800         IF COUNTER = 1 THEN
+007900             UNSTRING INPUT-LINE DELIMITED BY SPACE
+008000                 INTO OPTION, TICKER-IN, NUM-SHARES
+008010             MOVE 0 TO JRNL-SHARE-COST
+008100             PERFORM 2000-LOOKUP-TICKER
+008200             PERFORM 3200-SPLIT-SHARES
+008220             PERFORM 3900-JOURNAL
+008300         END-IF
+008400
+008500         MOVE 0 TO COUNTER
+008600         INSPECT INPUT-LINE TALLYING COUNTER FOR ALL "merge"
+008700         IF COUNTER = 1 THEN
+008800             UNSTRING INPUT-LINE DELIMITED BY SPACE
+008900                 INTO OPTION, TICKER-IN, NUM-SHARES
+008910             MOVE 0 TO JRNL-SHARE-COST
+009000             PERFORM 2000-LOOKUP-TICKER
+009010             PERFORM 2900-VALIDATE-DRAWDOWN
+009020             IF LINE-ACCEPTED THEN
+009100                 PERFORM 3300-MERGE-SHARES
+009120                 PERFORM 3900-JOURNAL
+009130             END-IF
+009200         END-IF
+009300
+009400         MOVE 0 TO COUNTER
+009500         INSPECT INPUT-LINE TALLYING COUNTER FOR ALL "die"
+009600         IF COUNTER = 1 THEN
+009700             UNSTRING INPUT-LINE DELIMITED BY SPACE
+009800                 INTO OPTION, TICKER-IN, SHARE-COST, HOLD-DAYS
+009900             PERFORM 2000-LOOKUP-TICKER
+010000             PERFORM 3400-DIE
+010100         END-IF
+010150
+010160         MOVE 0 TO COUNTER
+010170         INSPECT INPUT-LINE TALLYING COUNTER FOR ALL "dividend"
+010180         IF COUNTER = 1 THEN
+010190             UNSTRING INPUT-LINE DELIMITED BY SPACE
+010200                 INTO OPTION, TICKER-IN, DIVIDEND-AMOUNT
+010210             PERFORM 2000-LOOKUP-TICKER
+010220             PERFORM 3500-DIVIDEND
+010230         END-IF
+010240     END-PERFORM.
+010300 1000-EXIT.
+010400     EXIT.
+010500
+010600*--------------------------------------------------------------
+010700* FIND THE PORTFOLIO SLOT FOR TICKER-IN, ADDING A NEW ONE
+010800* (ZERO BALANCE) THE FIRST TIME A TICKER IS SEEN.
+010900*--------------------------------------------------------------
+011000 2000-LOOKUP-TICKER.
+011100     SET TICKER-NOT-FOUND TO TRUE.
+011200     IF TICKER-COUNT > 0 THEN
+011300         PERFORM VARYING TX FROM 1 BY 1
+011400                 UNTIL TX > TICKER-COUNT
+011500             IF TCKR-ID(TX) = TICKER-IN THEN
+011600                 SET TICKER-FOUND TO TRUE
+011700                 MOVE TX TO TICKER-IDX
+011800                 EXIT PERFORM
+011900             END-IF
+012000         END-PERFORM
+012100     END-IF.
+012200
+012300     IF TICKER-NOT-FOUND THEN
+012400         ADD 1 TO TICKER-COUNT
+012500         MOVE TICKER-COUNT TO TICKER-IDX
+012600         MOVE TICKER-IN TO TCKR-ID(TICKER-IDX)
+012700         MOVE 0 TO TCKR-SHARES(TICKER-IDX)
+012800         MOVE 0 TO TCKR-VALUE(TICKER-IDX)
+012900         MOVE 0 TO TCKR-AVG-COST(TICKER-IDX)
+012910         MOVE 0 TO TCKR-LOSS-CF(TICKER-IDX)
+013000     END-IF.
+013100 2000-EXIT.
+013200     EXIT.
+013300
+013310*--------------------------------------------------------------
+013320* REFUSE A SELL/MERGE LINE THAT WOULD DRIVE A TICKER'S SHARE
+013330* COUNT NEGATIVE (SELL) OR DIVIDE BY A ZERO SHARE COUNT (MERGE);
+013340* THE BAD LINE GOES TO THE EXCEPTIONS REPORT UNTOUCHED AND THE
+013350* RUNNING TOTALS ARE LEFT EXACTLY AS THEY WERE.
+013360*--------------------------------------------------------------
+013370 2900-VALIDATE-DRAWDOWN.
+013380     SET LINE-ACCEPTED TO TRUE.
+013390     IF OPTION(1:4) = "sell" AND
+013400             NUM-SHARES > TCKR-SHARES(TICKER-IDX) THEN
+013410         SET LINE-REJECTED TO TRUE
+013420     END-IF.
+013430     IF OPTION(1:5) = "merge" AND NUM-SHARES = 0 THEN
+013440         SET LINE-REJECTED TO TRUE
+013450     END-IF.
+013460     IF LINE-REJECTED THEN
+013470         MOVE RUN-DATE TO EXCPT-RUN-DATE
+013471         MOVE "DEATHANDTAX" TO EXCPT-PROGRAM
+013472         MOVE "OVRS" TO EXCPT-CODE
+013473         STRING TICKER-IN, " ", OPTION, " ", NUM-SHARES,
+013474             " SHARES ON HAND ", TCKR-SHARES(TICKER-IDX)
+013475             DELIMITED BY SIZE INTO EXCPT-TEXT
+013480         CALL "EXCPTRPT" USING EXCEPTION-RECORD
+013500     END-IF.
+013510 2900-EXIT.
+013520     EXIT.
+013530
+013540 3000-BUY-SHARES.
+013500     ADD NUM-SHARES TO TCKR-SHARES(TICKER-IDX).
+013600     MULTIPLY NUM-SHARES BY SHARE-COST.
+013700     ADD SHARE-COST TO TCKR-VALUE(TICKER-IDX).
+013800     DIVIDE TCKR-VALUE(TICKER-IDX) BY TCKR-SHARES(TICKER-IDX)
+013900         GIVING TCKR-AVG-COST(TICKER-IDX).
+014000 3000-EXIT.
+014100     EXIT.
+014200
+014300 3100-SELL-SHARES.
+014400     SUBTRACT NUM-SHARES FROM TCKR-SHARES(TICKER-IDX).
+014500     MULTIPLY TCKR-SHARES(TICKER-IDX) BY TCKR-AVG-COST(TICKER-IDX)
+014600         GIVING TCKR-VALUE(TICKER-IDX).
+014700 3100-EXIT.
+014800     EXIT.
+014900
+015000 3200-SPLIT-SHARES.
+015100     MULTIPLY NUM-SHARES BY TCKR-SHARES(TICKER-IDX).
+015200     DIVIDE NUM-SHARES INTO TCKR-AVG-COST(TICKER-IDX).
+015300 3200-EXIT.
+015400     EXIT.
+015500
+015600 3300-MERGE-SHARES.
+015700     MULTIPLY NUM-SHARES BY TCKR-AVG-COST(TICKER-IDX).
+015800     DIVIDE NUM-SHARES INTO TCKR-SHARES(TICKER-IDX).
+015900     MULTIPLY TCKR-SHARES(TICKER-IDX) BY TCKR-AVG-COST(TICKER-IDX)
+016000         GIVING TCKR-VALUE(TICKER-IDX).
+016100 3300-EXIT.
+016200     EXIT.
+016300
+016400 3400-DIE.
+016500     SUBTRACT TCKR-AVG-COST(TICKER-IDX) FROM SHARE-COST
+016600         GIVING PROFIT.
+016650
+016660     IF HOLD-DAYS >= 365 THEN
+016670         MOVE LONG-TERM-RATE TO TAX-RATE
+016680     ELSE
+016690         MOVE SHORT-TERM-RATE TO TAX-RATE
+016695     END-IF.
+016700
+016750*--------------------------------------------------------------
+016760* NET ANY CARRIED-FORWARD REALIZED LOSS FOR THIS TICKER
+016770* AGAINST A CURRENT GAIN BEFORE TAX IS APPLIED; AN UNUSED LOSS
+016780* CARRIES FORWARD, AND A LOSS ON THIS DIE ADDS TO IT.
+016790*--------------------------------------------------------------
+016795     IF PROFIT IS NEGATIVE THEN
+016796         SUBTRACT PROFIT FROM TCKR-LOSS-CF(TICKER-IDX)
+016797         MOVE 0 TO PROFIT
+016798     ELSE
+016799         IF TCKR-LOSS-CF(TICKER-IDX) > 0 THEN
+016801             IF TCKR-LOSS-CF(TICKER-IDX) >= PROFIT THEN
+016802                 SUBTRACT PROFIT FROM TCKR-LOSS-CF(TICKER-IDX)
+016803                 MOVE 0 TO PROFIT
+016804             ELSE
+016805                 SUBTRACT TCKR-LOSS-CF(TICKER-IDX) FROM PROFIT
+016806                 MOVE 0 TO TCKR-LOSS-CF(TICKER-IDX)
+016807             END-IF
+016808         END-IF
+016809     END-IF.
+016810
+016800     IF PROFIT IS POSITIVE THEN
+016900         MULTIPLY TAX-RATE BY PROFIT
+017000         SUBTRACT PROFIT FROM SHARE-COST
+017100     END-IF.
+017105     MOVE SHARE-COST TO JRNL-SHARE-COST.
+017200
+017300     MULTIPLY TCKR-SHARES(TICKER-IDX) BY SHARE-COST
+017400         GIVING TCKR-VALUE(TICKER-IDX).
+017500     DISPLAY RUN-DATE, " ", TICKER-IN, " ",
+017510         TCKR-VALUE(TICKER-IDX).
+017600 3400-EXIT.
+017700     EXIT.
+017710
+017715*--------------------------------------------------------------
+017716* CASH DIVIDEND - ADDS STRAIGHT TO THE TICKER'S VALUE WITHOUT
+017717* CHANGING ITS SHARE COUNT OR AVERAGE COST.
+017718*--------------------------------------------------------------
+017719 3500-DIVIDEND.
+017721     ADD DIVIDEND-AMOUNT TO TCKR-VALUE(TICKER-IDX).
+017723     MOVE DIVIDEND-AMOUNT TO JRNL-SHARE-COST.
+017725     DISPLAY RUN-DATE, " ", OPTION, " ", TICKER-IN, " ",
+017726         DIVIDEND-AMOUNT, " ", TCKR-SHARES(TICKER-IDX), " ",
+017727         TCKR-VALUE(TICKER-IDX).
+017729 3500-EXIT.
+017731     EXIT.
+017732
+017720*--------------------------------------------------------------
+017730* AUDIT TRAIL LINE FOR EACH BUY/SELL/SPLIT/MERGE TRANSACTION.
+017740*--------------------------------------------------------------
+017750 3900-JOURNAL.
+017760     DISPLAY RUN-DATE, " ", OPTION, " ", TICKER-IN, " ",
+017765         NUM-SHARES, " ", JRNL-SHARE-COST, " ",
+017770         TCKR-SHARES(TICKER-IDX), " ",
+017780         TCKR-AVG-COST(TICKER-IDX).
+017790 3900-EXIT.
+017800     EXIT.

@@ -0,0 +1,173 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PARKINGROLLUP.
+000300 AUTHOR. R-HALVORSEN.
+000400 INSTALLATION. GARAGE-OPERATIONS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  RH   ORIGINAL VERSION - RUNS PARKING'S TICKET
+001000*                    BILLING LOGIC ACROSS EVERY TICKET FILED IN
+001100*                    A DAY OR MONTH AND ROLLS THE PER-TICKET
+001200*                    TOTALS UP INTO A REVENUE SUMMARY BY OVERLAP
+001300*                    TIER, THE WAY DEATHANDTAXES LOOPS OVER A
+001400*                    WHOLE FEED OF TRANSACTIONS INSTEAD OF JUST
+001500*                    ONE LINE.
+001550*   2026-08-09  RH   OUTPUT NOW LEADS WITH THE RUN DATE.
+001560*   2026-08-09  RH   2000-PARK NOW HANDLES A TICKET THAT SPANS
+001570*                    MIDNIGHT, THE SAME FIX APPLIED TO PARKING'S
+001580*                    OWN 1000-PARK.
+001600*--------------------------------------------------------------
+001700
+001800 DATA DIVISION.
+001900 WORKING-STORAGE SECTION.
+001950 01  RUN-DATE                 PIC 9(8).
+002000 01  TICKET-COUNT             PIC 9(5).
+002100 01  TICKET-NUM               PIC 9(5).
+002200 01  NUM-VEHICLES             PIC 9(2) COMP.
+002300 01  TIER                     PIC 9(2) COMP.
+002400
+002500 01  INPUT-LINE               PIC X(50).
+002600 01  ARRIVE-TOKEN             PIC X(5).
+002700 01  DEPART-TOKEN             PIC X(5).
+002800 01  ARR-HH                   PIC 9(2).
+002900 01  ARR-MM                   PIC 9(2).
+003000 01  DEP-HH                   PIC 9(2).
+003100 01  DEP-MM                   PIC 9(2).
+003200 01  X                        PIC 9(4) COMP.
+003300 01  Y                        PIC 9(4) COMP.
+003400
+003500 01  TICKET-TOTAL             PIC 9(7)V9(2).
+003600 01  RESULT                   PIC Z(7).99.
+003700
+003800*--------------------------------------------------------------
+003900* ONE TICKET'S OVERLAP-TIER RATES/UNITS/AMOUNTS, REBUILT FRESH
+004000* FOR EACH TICKET ON THE MANIFEST. FIXED AT 99 TIERS RATHER THAN
+004100* SIZED OFF NUM-VEHICLES -- SEE PARKING.CBL'S BILLING-TIERS
+004200* COMMENT FOR WHY.
+004300*--------------------------------------------------------------
+004400 01  BILLING-TIERS.
+004500     05  TIER-RATE            PIC 9(5)V9(2) OCCURS 99 TIMES
+004600                              INDEXED BY TX.
+004700     05  TIER-UNITS           PIC 9(5) VALUE 0 OCCURS 99 TIMES.
+004800     05  TIER-AMOUNT          PIC 9(7)V9(2) VALUE 0
+004900                              OCCURS 99 TIMES.
+005000
+005100 01  INTERVALS.
+005200     05  INTERVAL             PIC 9(2) VALUE 0 OCCURS 1440 TIMES
+005300                              INDEXED BY I.
+005400
+005500*--------------------------------------------------------------
+005600* REVENUE ROLLED UP ACROSS EVERY TICKET ON THE MANIFEST, KEYED
+005700* BY OVERLAP-TIER NUMBER (TIER 1 ON ONE TICKET AND TIER 1 ON
+005800* ANOTHER BOTH ADD INTO GRAND-TIER-AMOUNT(1), EVEN THOUGH EACH
+005900* TICKET'S OWN TIER-RATE TABLE IS REBUILT PER TICKET).
+006000*--------------------------------------------------------------
+006100 01  GRAND-TOTALS.
+006200     05  GRAND-TIER-UNITS     PIC 9(7) VALUE 0 OCCURS 99 TIMES.
+006300     05  GRAND-TIER-AMOUNT    PIC 9(9)V9(2) VALUE 0
+006400                              OCCURS 99 TIMES.
+006500     05  GRAND-REVENUE        PIC 9(9)V9(2) VALUE 0.
+006600     05  GRAND-MAX-TIER       PIC 9(2) COMP VALUE 0.
+006700
+006800 PROCEDURE DIVISION.
+006900 0000-MAINLINE.
+006950     ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+007000     ACCEPT TICKET-COUNT.
+007100     MOVE 1 TO TICKET-NUM.
+007200
+007300     PERFORM 1000-PROCESS-TICKET
+007400         VARYING TICKET-NUM FROM 1 BY 1
+007500         UNTIL TICKET-NUM > TICKET-COUNT.
+007600
+007700     PERFORM 4000-PRINT-ROLLUP.
+007800     STOP RUN.
+007900
+008000*--------------------------------------------------------------
+008100* BILL ONE TICKET (PARKING'S OWN LOGIC) AND FOLD ITS TOTALS
+008200* INTO THE RUNNING GRAND TOTALS.
+008300*--------------------------------------------------------------
+008400 1000-PROCESS-TICKET.
+008500     PERFORM VARYING I FROM 1 BY 1 UNTIL I > 1440
+008600         MOVE 0 TO INTERVAL(I)
+008700     END-PERFORM.
+008800
+008900     ACCEPT NUM-VEHICLES.
+009000     PERFORM VARYING TX FROM 1 BY 1 UNTIL TX > NUM-VEHICLES
+009100         ACCEPT TIER-RATE(TX)
+009200         MULTIPLY TX BY TIER-RATE(TX)
+009300         MOVE 0 TO TIER-UNITS(TX)
+009400     END-PERFORM.
+009500
+009600     PERFORM 2000-PARK NUM-VEHICLES TIMES.
+009700
+009800     PERFORM VARYING I FROM 1 BY 1 UNTIL I > 1440
+009900         IF INTERVAL(I) > 0 THEN
+010000             ADD 1 TO TIER-UNITS(INTERVAL(I))
+010100         END-IF
+010200     END-PERFORM.
+010300
+010400     MOVE 0 TO TICKET-TOTAL.
+010500     PERFORM VARYING TIER FROM 1 BY 1 UNTIL TIER > NUM-VEHICLES
+010600         MULTIPLY TIER-UNITS(TIER) BY TIER-RATE(TIER)
+010700             GIVING TIER-AMOUNT(TIER)
+010800         ADD TIER-AMOUNT(TIER) TO TICKET-TOTAL
+010900
+011000         ADD TIER-UNITS(TIER) TO GRAND-TIER-UNITS(TIER)
+011100         ADD TIER-AMOUNT(TIER) TO GRAND-TIER-AMOUNT(TIER)
+011200         IF TIER > GRAND-MAX-TIER THEN
+011300             MOVE TIER TO GRAND-MAX-TIER
+011400         END-IF
+011500     END-PERFORM.
+011600
+011700     ADD TICKET-TOTAL TO GRAND-REVENUE.
+011800     MOVE TICKET-TOTAL TO RESULT.
+011900     DISPLAY RUN-DATE, " TICKET ", TICKET-NUM, " ", RESULT.
+012000 1000-EXIT.
+012100     EXIT.
+012200
+012300*--------------------------------------------------------------
+012400* SAME GATE-LOG PARSING AS PARKING'S 1000-PARK PARAGRAPH,
+012450* INCLUDING THE SAME MIDNIGHT-CROSSING TWO-PASS MARK.
+012500*--------------------------------------------------------------
+012600 2000-PARK.
+012700     ACCEPT INPUT-LINE.
+012800     UNSTRING INPUT-LINE DELIMITED BY SPACE
+012900         INTO ARRIVE-TOKEN, DEPART-TOKEN.
+013000
+013100     UNSTRING ARRIVE-TOKEN DELIMITED BY ":" INTO ARR-HH, ARR-MM.
+013200     UNSTRING DEPART-TOKEN DELIMITED BY ":" INTO DEP-HH, DEP-MM.
+013300
+013400     COMPUTE X = ARR-HH * 60 + ARR-MM + 1.
+013500     COMPUTE Y = DEP-HH * 60 + DEP-MM + 1.
+013550
+013560     IF Y < X THEN
+013570         PERFORM VARYING I FROM X BY 1 UNTIL I > 1440
+013580             ADD 1 TO INTERVAL(I)
+013590         END-PERFORM
+013600         PERFORM VARYING I FROM 1 BY 1 UNTIL I = Y
+013610             ADD 1 TO INTERVAL(I)
+013620         END-PERFORM
+013630     ELSE
+013700         PERFORM VARYING I FROM X BY 1 UNTIL I = Y
+013800             ADD 1 TO INTERVAL(I)
+013900         END-PERFORM
+013910     END-IF.
+014000 2000-EXIT.
+014100     EXIT.
+014200
+014300*--------------------------------------------------------------
+014400* DAILY/MONTHLY REVENUE SUMMARY BY OVERLAP TIER ACROSS THE
+014500* WHOLE MANIFEST.
+014600*--------------------------------------------------------------
+014700 4000-PRINT-ROLLUP.
+014800     DISPLAY RUN-DATE, " REVENUE ROLLUP FOR ", TICKET-COUNT,
+014810         " TICKETS".
+014900     PERFORM VARYING TIER FROM 1 BY 1 UNTIL TIER > GRAND-MAX-TIER
+015000         DISPLAY RUN-DATE, " TIER ", TIER, " UNITS ",
+015100             GRAND-TIER-UNITS(TIER), " AMOUNT ",
+015200             GRAND-TIER-AMOUNT(TIER)
+015300     END-PERFORM.
+015400     DISPLAY RUN-DATE, " TOTAL REVENUE ", GRAND-REVENUE.
+015500 4000-EXIT.
+015600     EXIT.

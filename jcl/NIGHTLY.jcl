@@ -0,0 +1,62 @@
+//NIGHTLY  JOB (ACCTG),'NIGHTLY BATCH STREAM',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* NIGHTLY BATCH JOB STREAM
+//*   RUNS THE FULL NIGHTLY PROGRAM LINEUP, ONE STEP PER PROGRAM,
+//*   IN THE ORDER A GIVEN NIGHT'S FEEDS BECOME AVAILABLE.
+//*
+//* RESTART
+//*   IF THE STREAM ABENDS OR IS CANCELLED PARTWAY THROUGH, RESUBMIT
+//*   THIS JOB WITH A RESTART= PARAMETER NAMING THE FIRST STEP THAT
+//*   STILL NEEDS TO RUN, E.G.
+//*
+//*       //NIGHTLY  JOB (ACCTG),'NIGHTLY BATCH STREAM',CLASS=A,
+//*       //             RESTART=STEP040,MSGCLASS=X,MSGLEVEL=(1,1)
+//*
+//*   EVERY STEP BEFORE STEP040 IS THEN SKIPPED AND THE STREAM PICKS
+//*   UP FROM THERE. THE CALCULATOR LEDGER STEP (STEP070) GOES
+//*   FURTHER AND CHECKPOINTS ITSELF MID-STEP: ITS SYSIN CARRIES A
+//*   RESTART-FLAG AND, ON A RESTART, THE RUNNING RESULT C FROM ITS
+//*   LAST CHECKPOINT LINE IN THE PRIOR SYSOUT, SO A RESUBMISSION CAN
+//*   PICK UP PART-WAY THROUGH THAT STEP'S OWN TRANSACTION FEED
+//*   INSTEAD OF ONLY AT A STEP BOUNDARY.
+//*
+//* COND CHECKING
+//*   EACH STEP AFTER THE FIRST CARRIES COND=(0,NE), WHICH BYPASSES
+//*   THAT STEP WHEN A PRIOR STEP'S RETURN CODE WAS NOT ZERO -- I.E.
+//*   WHEN A PRIOR STEP POSTED THE COMMON EXCEPTION RETURN CODE (4,
+//*   VIA EXCPTRPT). A CLEAN PRIOR STEP (RC=0) LETS THE NEXT STEP RUN
+//*   NORMALLY; A SKIPPED STEP NEVER FINISHED PREPARING THE DATA THE
+//*   FOLLOWING STEPS NEED, SO THEY ARE BYPASSED IN TURN.
+//*-------------------------------------------------------------
+//STEP010  EXEC PGM=DEATHANDTAXES
+//SYSIN    DD   DSN=PROD.NIGHTLY.TICKERS,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=TRACKINGSHARES,COND=(0,NE)
+//SYSIN    DD   DSN=PROD.NIGHTLY.SHAREPOS,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=PARKING,COND=(0,NE)
+//SYSIN    DD   DSN=PROD.NIGHTLY.GATELOG,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP040  EXEC PGM=PARKINGROLLUP,COND=(0,NE)
+//SYSIN    DD   DSN=PROD.NIGHTLY.MANIFEST,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP050  EXEC PGM=POPULARVOTE,COND=(0,NE)
+//SYSIN    DD   DSN=PROD.NIGHTLY.BALLOTS,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP060  EXEC PGM=FROMATOB,COND=(0,NE)
+//SYSIN    DD   DSN=PROD.NIGHTLY.ABPAIRS,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP070  EXEC PGM=BROKENCALCULATOR,COND=(0,NE)
+//SYSIN    DD   DSN=PROD.NIGHTLY.LEDGER,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP080  EXEC PGM=MOVINGDAY,COND=(0,NE)
+//SYSIN    DD   DSN=PROD.NIGHTLY.SHIPMENTS,DISP=SHR
+//SYSOUT   DD   SYSOUT=*

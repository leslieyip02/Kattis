@@ -0,0 +1,19 @@
+000100*--------------------------------------------------------------
+000200* EXCPTREC -- COMMON EXCEPTION RECORD LAYOUT
+000300*   SHARED BY EVERY BATCH PROGRAM THAT REPORTS A REJECTED-LINE
+000400*   OR INVALID-CONDITION EXCEPTION. THE CALLER FILLS THIS IN
+000500*   AND PASSES IT TO EXCPTRPT, WHICH PRINTS A STANDARD
+000600*   EXCEPTION LINE AND SETS THE STEP'S RETURN-CODE.
+000700*
+000800*   2026-08-09  RH   ORIGINAL VERSION.
+000850*   2026-08-09  RH   WIDENED EXCPT-TEXT FROM X(40) TO X(72) --
+000860*                    DEATHANDTAXES'S OVERSELL MESSAGE CARRIES A
+000870*                    TICKER, AN OPTION WORD, AND TWO 16-DIGIT
+000880*                    SHARE COUNTS, WHICH OVERRAN THE ORIGINAL
+000890*                    WIDTH.
+000900*--------------------------------------------------------------
+001000 01  EXCEPTION-RECORD.
+001100     05  EXCPT-RUN-DATE       PIC 9(8).
+001200     05  EXCPT-PROGRAM        PIC X(12).
+001300     05  EXCPT-CODE           PIC X(4).
+001400     05  EXCPT-TEXT           PIC X(72).
